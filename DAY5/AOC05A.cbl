@@ -0,0 +1,306 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    AOC05A.
+       AUTHOR.        L. JAKS.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATAOUT ASSIGN TO AOCOUT.
+           SELECT DATAIN   ASSIGN TO AOCIN.
+           SELECT EXCFILE ASSIGN TO AOCEXC.
+           SELECT RUNLOG  ASSIGN TO RUNLOG.
+           SELECT CSVOUT  ASSIGN TO AOCCSV.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *    single answer record: the crate now on top of each stack,
+      *    left to right, once every move instruction has run.
+       FD  DATAOUT RECORDING MODE F.
+       01  DATA-OUT.
+           COPY RUNHDR.
+           05  REC-TYPE           PIC X(1).
+           05  TOP-CRATES         PIC X(20).
+           05  FILLER             PIC X(9).
+      *    control-total trailer: count of move instructions read and
+      *    the same top-of-stacks string, for reconciling a rerun.
+       01  TRAILER-OUT.
+           COPY RUNHDR.
+           05  TR-REC-TYPE        PIC X(1).
+           05  TR-REC-COUNT       PIC 9(9).
+           05  TR-TOPS            PIC X(20).
+      *
+      *    AOCIN carries two sections separated by one blank line: the
+      *    crate diagram first, then the "move N from X to Y"
+      *    instructions. Widened to match the rest of the suite so an
+      *    oversized line can be flagged by WRITE-EXCEPTION below
+      *    instead of silently truncated.
+       FD  DATAIN RECORDING MODE F.
+       01  DATA-IN.
+           05  LINE-TEXT          PIC X(500).
+      *
+      *    Exception report of move lines that don't parse into the
+      *    expected "move N from X to Y" shape, that reference an
+      *    empty source stack, or that fill LINE-TEXT right to its
+      *    last byte and so may have been truncated.
+       FD  EXCFILE RECORDING MODE F.
+       01  EXC-REC.
+           05  EXC-LINE-NUM       PIC 9(9).
+           05  EXC-CONTENT        PIC X(500).
+      *
+      *    Shared audit trail, one record appended per run.
+       FD  RUNLOG RECORDING MODE F.
+           COPY RUNLOG.
+      *
+      *    Alternate report-formatted mode: one labeled, comma-
+      *    delimited line carrying this run's answer, for pulling
+      *    straight into a spreadsheet instead of hand-labeling the
+      *    raw DATAOUT value.
+       FD  CSVOUT RECORDING MODE F.
+       01  CSV-LINE               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
+         05  LASTREC              PIC X VALUE SPACE.
+      *    D while reading the crate diagram, M once the blank
+      *    separator line has been seen and move lines are expected.
+         05  PARSE-MODE           PIC X(1) VALUE 'D'.
+
+       01 TEMP.
+         05  LINE-NUM             PIC 9(9)  VALUE 0.
+         05  WARN-COUNT           PIC 9(9)  VALUE 0.
+         05  NUMVAL-RC            PIC S9(4) VALUE 0.
+         05  NUM-STACKS           PIC 9(2)  VALUE 0.
+         05  WS-COL               PIC 9(3)  VALUE 0.
+         05  WS-ROW               PIC 9(3)  VALUE 0.
+         05  WS-S                 PIC 9(3)  VALUE 0.
+         05  MOVE-COUNT           PIC 9(3)  VALUE 0.
+         05  MOVE-FROM            PIC 9(2)  VALUE 0.
+         05  MOVE-TO              PIC 9(2)  VALUE 0.
+         05  CRATE-CHAR           PIC X(1)  VALUE SPACE.
+         05  CSV-VALUE            PIC X(20) VALUE SPACES.
+         05  WS-TOP-CRATES        PIC X(20) VALUE SPACES.
+         05  WS-TOK-VERB          PIC X(10) VALUE SPACES.
+         05  WS-TOK-COUNT         PIC X(10) VALUE SPACES.
+         05  WS-TOK-FROMWORD      PIC X(10) VALUE SPACES.
+         05  WS-TOK-FROM          PIC X(10) VALUE SPACES.
+         05  WS-TOK-TOWORD        PIC X(10) VALUE SPACES.
+         05  WS-TOK-TO            PIC X(10) VALUE SPACES.
+
+      *    Crate diagram lines are buffered as they're read (the
+      *    stack-numbering line at the bottom of the diagram isn't
+      *    known to be the last one until the blank separator line
+      *    turns up), then walked bottom-to-top once complete to load
+      *    STACK-TABLE in the right push order.
+       01 DIAGRAM-LINES.
+         05  DIAG-LINE-COUNT      PIC 9(3) VALUE 0.
+         05  DIAG-LINE OCCURS 60 TIMES     PIC X(500).
+
+      *    In-memory stacks. Up to 20 stacks of up to 100 crates each
+      *    is generous headroom over any AoC day-5 puzzle input seen
+      *    so far.
+       01 STACK-TABLE.
+         05  STACK OCCURS 20 TIMES.
+             10  STACK-DEPTH      PIC 9(3) VALUE 0.
+             10  STACK-CRATE OCCURS 100 TIMES PIC X(1).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  DATAIN.
+           OPEN OUTPUT DATAOUT.
+           OPEN OUTPUT EXCFILE.
+           OPEN OUTPUT CSVOUT.
+           OPEN EXTEND RUNLOG.
+           ACCEPT RL-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RL-START-TIME FROM TIME.
+      *
+
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               PERFORM CHECK-RECORD
+               PERFORM READ-RECORD
+           END-PERFORM
+           .
+      *
+
+       CLOSE-STOP.
+           PERFORM BUILD-TOP-CRATES
+           PERFORM WRITE-RECORD
+           DISPLAY 'AOC05A WARNING COUNT = ' WARN-COUNT
+           PERFORM WRITE-RUNLOG
+           PERFORM WRITE-CSV-REPORT
+           CLOSE DATAIN.
+           CLOSE DATAOUT.
+           CLOSE EXCFILE.
+           CLOSE RUNLOG.
+           CLOSE CSVOUT.
+           GOBACK.
+      *
+
+       READ-RECORD.
+           READ DATAIN
+               AT END MOVE 'Y' TO LASTREC
+           END-READ
+           IF LASTREC NOT = 'Y'
+               ADD 1 TO LINE-NUM
+           END-IF.
+      *
+
+       CHECK-RECORD.
+           IF LINE-TEXT(500:1) NOT = SPACE
+               PERFORM WRITE-EXCEPTION
+           ELSE
+               EVALUATE TRUE
+                   WHEN PARSE-MODE = 'D'
+                       PERFORM CHECK-DIAGRAM-LINE
+                   WHEN OTHER
+                       IF LINE-TEXT NOT = SPACES
+                           PERFORM PARSE-MOVE-LINE
+                       END-IF
+               END-EVALUATE
+           END-IF.
+      *
+
+       CHECK-DIAGRAM-LINE.
+           IF LINE-TEXT = SPACES
+               PERFORM BUILD-STACKS
+               MOVE 'M' TO PARSE-MODE
+           ELSE
+               ADD 1 TO DIAG-LINE-COUNT
+               MOVE LINE-TEXT TO DIAG-LINE(DIAG-LINE-COUNT)
+           END-IF.
+      *
+
+      *    The last buffered diagram line is the stack-number ruler
+      *    (" 1   2   3 "); a non-space at column 4*(n-1)+2 marks
+      *    stack n as present. Every crate row above it uses the same
+      *    column spacing.
+       BUILD-STACKS.
+           MOVE 0 TO NUM-STACKS
+           PERFORM VARYING WS-S FROM 1 BY 1 UNTIL WS-S > 20
+               COMPUTE WS-COL = 4 * (WS-S - 1) + 2
+               IF DIAG-LINE(DIAG-LINE-COUNT)(WS-COL:1) NOT = SPACE
+                   MOVE WS-S TO NUM-STACKS
+               END-IF
+           END-PERFORM
+           COMPUTE WS-ROW = DIAG-LINE-COUNT - 1
+           PERFORM VARYING WS-ROW FROM WS-ROW
+                   BY -1 UNTIL WS-ROW < 1
+               PERFORM VARYING WS-S FROM 1 BY 1 UNTIL WS-S > NUM-STACKS
+                   COMPUTE WS-COL = 4 * (WS-S - 1) + 2
+                   MOVE DIAG-LINE(WS-ROW)(WS-COL:1) TO CRATE-CHAR
+                   IF CRATE-CHAR NOT = SPACE
+                       ADD 1 TO STACK-DEPTH(WS-S)
+                       MOVE CRATE-CHAR
+                           TO STACK-CRATE(WS-S, STACK-DEPTH(WS-S))
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+      *
+
+       PARSE-MOVE-LINE.
+           UNSTRING LINE-TEXT DELIMITED BY ALL SPACE
+               INTO WS-TOK-VERB WS-TOK-COUNT WS-TOK-FROMWORD
+                    WS-TOK-FROM WS-TOK-TOWORD WS-TOK-TO
+           END-UNSTRING
+           MOVE FUNCTION TEST-NUMVAL(WS-TOK-COUNT) TO NUMVAL-RC
+           IF NUMVAL-RC NOT = 0
+               PERFORM WRITE-EXCEPTION
+           ELSE
+               MOVE FUNCTION TEST-NUMVAL(WS-TOK-FROM) TO NUMVAL-RC
+               IF NUMVAL-RC NOT = 0
+                   PERFORM WRITE-EXCEPTION
+               ELSE
+                   MOVE FUNCTION TEST-NUMVAL(WS-TOK-TO) TO NUMVAL-RC
+                   IF NUMVAL-RC NOT = 0
+                       PERFORM WRITE-EXCEPTION
+                   ELSE
+                       COMPUTE MOVE-COUNT =
+                           FUNCTION NUMVAL(WS-TOK-COUNT)
+                       COMPUTE MOVE-FROM = FUNCTION NUMVAL(WS-TOK-FROM)
+                       COMPUTE MOVE-TO = FUNCTION NUMVAL(WS-TOK-TO)
+                       IF MOVE-FROM < 1 OR MOVE-FROM > NUM-STACKS
+                               OR MOVE-TO < 1 OR MOVE-TO > NUM-STACKS
+                           PERFORM WRITE-EXCEPTION
+                       ELSE
+                           PERFORM APPLY-MOVE MOVE-COUNT TIMES
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+
+      *    CrateMover 9000: one crate at a time, so the move reverses
+      *    the order of whatever it relocates.
+       APPLY-MOVE.
+           IF STACK-DEPTH(MOVE-FROM) > 0
+               MOVE STACK-CRATE(MOVE-FROM, STACK-DEPTH(MOVE-FROM))
+                   TO CRATE-CHAR
+               SUBTRACT 1 FROM STACK-DEPTH(MOVE-FROM)
+               ADD 1 TO STACK-DEPTH(MOVE-TO)
+               MOVE CRATE-CHAR
+                   TO STACK-CRATE(MOVE-TO, STACK-DEPTH(MOVE-TO))
+           ELSE
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+      *
+
+       BUILD-TOP-CRATES.
+           MOVE SPACES TO WS-TOP-CRATES
+           PERFORM VARYING WS-S FROM 1 BY 1 UNTIL WS-S > NUM-STACKS
+               IF STACK-DEPTH(WS-S) > 0
+                   MOVE STACK-CRATE(WS-S, STACK-DEPTH(WS-S))
+                       TO WS-TOP-CRATES(WS-S:1)
+               END-IF
+           END-PERFORM.
+      *
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WARN-COUNT
+           MOVE LINE-NUM TO EXC-LINE-NUM
+           MOVE LINE-TEXT TO EXC-CONTENT
+           WRITE EXC-REC.
+      *
+
+       WRITE-RECORD.
+           MOVE RL-RUN-DATE TO RH-RUN-DATE IN DATA-OUT
+           MOVE 'AOC05A' TO RH-PROGRAM IN DATA-OUT
+           MOVE 1 TO RH-RUN-SEQ IN DATA-OUT
+           MOVE 'D' TO REC-TYPE
+           MOVE WS-TOP-CRATES TO TOP-CRATES
+           WRITE DATA-OUT
+           MOVE RL-RUN-DATE TO RH-RUN-DATE IN TRAILER-OUT
+           MOVE 'AOC05A' TO RH-PROGRAM IN TRAILER-OUT
+           MOVE 1 TO RH-RUN-SEQ IN TRAILER-OUT
+           MOVE 'T' TO TR-REC-TYPE
+           MOVE LINE-NUM TO TR-REC-COUNT
+           MOVE WS-TOP-CRATES TO TR-TOPS
+           WRITE TRAILER-OUT.
+      *
+
+       WRITE-RUNLOG.
+           MOVE 'AOC05A' TO RL-PROGRAM
+           ACCEPT RL-END-TIME FROM TIME
+           MOVE LINE-NUM TO RL-REC-IN
+           MOVE 1 TO RL-REC-OUT
+           MOVE 'N' TO RL-STATUS
+           WRITE RUNLOG-REC.
+      *
+
+       WRITE-CSV-REPORT.
+           MOVE WS-TOP-CRATES TO CSV-VALUE
+           MOVE SPACES TO CSV-LINE
+           STRING 'AOC05A' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'STACK-TOPS' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-VALUE) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
+      *
