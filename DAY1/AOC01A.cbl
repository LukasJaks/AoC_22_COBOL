@@ -4,8 +4,8 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    AOC01A
-       AUTHOR.        L. JAKS
+       PROGRAM-ID.    AOC01A.
+       AUTHOR.        L. JAKS.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -13,40 +13,138 @@
        FILE-CONTROL.
            SELECT DATAOUT ASSIGN TO AOCOUT.
            SELECT DATAIN   ASSIGN TO AOCIN.
+           SELECT EXCFILE ASSIGN TO AOCEXC.
+           SELECT ELFROST ASSIGN TO ELFROST.
+           SELECT RUNLOG  ASSIGN TO RUNLOG.
+           SELECT CHKPT   ASSIGN TO AOCCKP
+               FILE STATUS IS CKPT-STATUS.
+           SELECT CSVOUT  ASSIGN TO AOCCSV.
       *SELECT clause creates an internal file name
       *ASSIGN clause creates a name for an external data source,
       *which is associated with the JCL DDNAME used by the z/OS
       *e.g. ACCTREC is linked in JCL file CBL0001J to &SYSUID..DATA
       *where &SYSUID. stands for Your z/OS user id
       *e.g. if Your user id is Z54321,
-      *the data set used for ACCTREC is Z54321.DATA	
+      *the data set used for ACCTREC is Z54321.DATA
+      *&SYSUID..DATA is now a GDG base (see JCL/AOCGDGDEF.jcl) rather
+      *than a single flat dataset, so a rerun no longer has to
+      *overwrite the input a prior day's run used: JCL/AOC01AJ.jcl's
+      *AOCIN DD names a relative generation, (0) for the current,
+      *already-cataloged generation, so a reprocessing run can point
+      *at (-1), (-2), etc. for a specific prior day's input without
+      *disturbing the current generation.
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
        FD  DATAOUT RECORDING MODE F.
        01  DATA-OUT.
-           05  MAX            PIC 9(18).
+           COPY RUNHDR.
+           05  REC-TYPE       PIC X(1).
+           05  ELF-NUM        PIC 9(9).
+           05  ELF-NAME-OUT   PIC X(20).
+           05  CALTOTAL       PIC 9(18).
+      *    control-total trailer, written once after the last detail
+      *    record: count of DATAIN records read and a checksum of
+      *    every elf's CALTOTAL, for reconciling a rerun.
+       01  TRAILER-OUT.
+           COPY RUNHDR.
+           05  TR-REC-TYPE    PIC X(1).
+           05  TR-REC-COUNT   PIC 9(9).
+           05  TR-CHECKSUM    PIC 9(18).
+           05  FILLER         PIC X(20).
       *
+      *    Widened well past any realistic puzzle-input line so an
+      *    oversized AOCIN record can be flagged by WRITE-EXCEPTION
+      *    below instead of the old PIC X(170) silently truncating it.
        FD  DATAIN RECORDING MODE F.
        01  DATA-IN.
-           05  CALORIES            PIC X(170).
+           05  CALORIES            PIC X(500).
+      *
+      *    Exception report of AOCIN lines that are neither blank,
+      *    a valid signed/decimal number, nor short enough to fit
+      *    safely within CALORIES (i.e. a line that fills DATA-IN
+      *    right to its last byte and so may have been truncated).
+       FD  EXCFILE RECORDING MODE F.
+       01  EXC-REC.
+           05  EXC-LINE-NUM        PIC 9(9).
+           05  EXC-CONTENT         PIC X(500).
+      *
+      *    Master elf roster, read in lockstep with each elf boundary
+      *    to cross-reference CALTOTAL back to an elf name.
+       FD  ELFROST RECORDING MODE F.
+           COPY ELFROST.
+      *
+      *    Shared audit trail, one record appended per run.
+       FD  RUNLOG RECORDING MODE F.
+           COPY RUNLOG.
+      *
+      *    Periodic checkpoint of progress through AOCIN, so a job
+      *    that abends partway through a large file can restart from
+      *    the last checkpoint instead of reprocessing from record
+      *    one. Reset to empty on a normal completion.
+       FD  CHKPT RECORDING MODE F.
+       01  CHKPT-REC.
+           COPY CKPTHDR.
+           05  CKPT-TMAX          PIC 9(18).
+           05  CKPT-ELF-COUNT     PIC 9(9).
+           05  CKPT-CKSUM         PIC 9(18).
+           05  CKPT-WARN-COUNT    PIC 9(9).
+      *
+      *    Alternate report-formatted mode: one labeled, comma-
+      *    delimited line carrying this run's answer, for pulling
+      *    straight into a spreadsheet instead of hand-labeling the
+      *    raw DATAOUT value.
+       FD  CSVOUT RECORDING MODE F.
+       01  CSV-LINE                PIC X(80).
       *
        WORKING-STORAGE SECTION.
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
+         05 PENDING           PIC X VALUE 'N'.
+         05 ROSTER-EOF        PIC X VALUE SPACE.
+         05 CKPT-STATUS       PIC X(2) VALUE '00'.
 
        01 TEMP.
          05 SUMUP             PIC 9(18) VALUE 0.
          05 TMAX              PIC 9(18) VALUE 0.
+         05 ELF-COUNT         PIC 9(9)  VALUE 0.
+         05 LINE-NUM          PIC 9(9)  VALUE 0.
+         05 WARN-COUNT        PIC 9(9)  VALUE 0.
+         05 NUMVAL-RC         PIC S9(4) VALUE 0.
+         05 CKSUM             PIC 9(18) VALUE 0.
+         05 CKPT-INTERVAL     PIC 9(9)  VALUE 1000.
+         05 RESTART-TARGET    PIC 9(9)  VALUE 0.
+         05 CKPT-REC-SEEN     PIC 9(9)  VALUE 0.
+         05 CSV-VALUE-ED      PIC Z(17)9.
       *------------------
        PROCEDURE DIVISION.
       *------------------
        OPEN-FILES.
            OPEN INPUT  DATAIN.
-           OPEN OUTPUT DATAOUT.
+           OPEN INPUT  ELFROST.
+           OPEN EXTEND RUNLOG.
+           ACCEPT RL-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RL-START-TIME FROM TIME.
+           PERFORM LOAD-CHECKPOINT.
+      *     A restart resumes appending to the prior run's DATAOUT/
+      *     EXCFILE rather than truncating what was already written
+      *     for the AOCIN records this run is now skipping past.
+           IF RESTART-TARGET > 0
+               OPEN EXTEND DATAOUT
+               OPEN EXTEND EXCFILE
+           ELSE
+               OPEN OUTPUT DATAOUT
+               OPEN OUTPUT EXCFILE
+           END-IF
+           OPEN OUTPUT CSVOUT.
       *
        READ-NEXT-RECORD.
+      *     Skip past AOCIN records already accounted for by the last
+      *     checkpoint (a no-op when RESTART-TARGET is still zero),
+      *     and resync the roster's lockstep position to match.
+           PERFORM READ-RECORD RESTART-TARGET TIMES
+           PERFORM READ-ELFROST-RECORD ELF-COUNT TIMES
            PERFORM READ-RECORD
       *     The previous statement is needed before entering the loop.
       *     Both the loop condition LASTREC = 'Y'
@@ -60,28 +158,154 @@
            .
       *
        CLOSE-STOP.
-           PERFORM WRITE-RECORD
+           IF PENDING = 'Y'
+               PERFORM WRITE-ELF-RECORD
+           END-IF
+           PERFORM WRITE-TRAILER
+           DISPLAY 'AOC01A WARNING COUNT = ' WARN-COUNT
+           PERFORM WRITE-RUNLOG
+           PERFORM WRITE-CSV-REPORT
+           PERFORM RESET-CHECKPOINT
            CLOSE DATAIN.
            CLOSE DATAOUT.
+           CLOSE EXCFILE.
+           CLOSE ELFROST.
+           CLOSE RUNLOG.
+           CLOSE CSVOUT.
            GOBACK.
+      *
+       RESET-CHECKPOINT.
+           CLOSE CHKPT
+           OPEN OUTPUT CHKPT
+           CLOSE CHKPT.
+      *
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHKPT
+           IF CKPT-STATUS = '00'
+               MOVE 0 TO CKPT-REC-SEEN
+               PERFORM UNTIL CKPT-STATUS = '10'
+                   READ CHKPT
+                       AT END MOVE '10' TO CKPT-STATUS
+                   END-READ
+                   IF CKPT-STATUS NOT = '10'
+                       ADD 1 TO CKPT-REC-SEEN
+                   END-IF
+               END-PERFORM
+               CLOSE CHKPT
+               IF CKPT-REC-SEEN > 0
+                   PERFORM RESTORE-STATE
+               END-IF
+               OPEN EXTEND CHKPT
+           ELSE
+               OPEN OUTPUT CHKPT
+           END-IF.
+      *
+       RESTORE-STATE.
+           MOVE CKPT-LINE-NUM TO RESTART-TARGET
+           MOVE CKPT-TMAX TO TMAX
+           MOVE CKPT-ELF-COUNT TO ELF-COUNT
+           MOVE CKPT-CKSUM TO CKSUM
+           MOVE CKPT-WARN-COUNT TO WARN-COUNT.
       *
        READ-RECORD.
            READ DATAIN
                AT END MOVE 'Y' TO LASTREC
-           END-READ.
+           END-READ
+           IF LASTREC NOT = 'Y'
+               ADD 1 TO LINE-NUM
+           END-IF.
       *
        CHECK-RECORD.
-           IF CALORIES = SPACES
-               IF SUMUP > TMAX 
-                   MOVE SUMUP TO TMAX 
-               END-IF 
-               MOVE 0 TO SUMUP
+           IF CALORIES(500:1) NOT = SPACE
+               PERFORM WRITE-EXCEPTION
+           ELSE
+               IF CALORIES = SPACES
+                   PERFORM WRITE-ELF-RECORD
+               ELSE
+                   MOVE FUNCTION TEST-NUMVAL(CALORIES) TO NUMVAL-RC
+                   IF NUMVAL-RC NOT = 0
+                       PERFORM WRITE-EXCEPTION
+                   ELSE
+                       COMPUTE SUMUP = FUNCTION NUMVAL(CALORIES) + SUMUP
+                       MOVE 'Y' TO PENDING
+                   END-IF
+               END-IF
+           END-IF
+           IF FUNCTION MOD(LINE-NUM, CKPT-INTERVAL) = 0
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+      *
+       WRITE-EXCEPTION.
+           ADD 1 TO WARN-COUNT
+           MOVE LINE-NUM TO EXC-LINE-NUM
+           MOVE CALORIES TO EXC-CONTENT
+           WRITE EXC-REC.
+      *
+       WRITE-ELF-RECORD.
+           ADD 1 TO ELF-COUNT
+           IF SUMUP > TMAX
+               MOVE SUMUP TO TMAX
+           END-IF
+           PERFORM READ-ELFROST-RECORD
+           IF ROSTER-EOF = 'Y'
+               MOVE 'UNKNOWN' TO ELF-NAME-OUT
            ELSE
-               COMPUTE SUMUP = FUNCTION NUMVAL(CALORIES) + SUMUP
+               MOVE ELF-NAME TO ELF-NAME-OUT
+           END-IF
+           MOVE RL-RUN-DATE TO RH-RUN-DATE IN DATA-OUT
+           MOVE 'AOC01A' TO RH-PROGRAM IN DATA-OUT
+           MOVE 1 TO RH-RUN-SEQ IN DATA-OUT
+           MOVE 'D' TO REC-TYPE
+           MOVE ELF-COUNT TO ELF-NUM
+           MOVE SUMUP TO CALTOTAL
+           WRITE DATA-OUT
+           ADD SUMUP TO CKSUM
+           MOVE 0 TO SUMUP
+           MOVE 'N' TO PENDING.
+      *
+       SAVE-CHECKPOINT.
+           MOVE LINE-NUM TO CKPT-LINE-NUM
+           MOVE TMAX TO CKPT-TMAX
+           MOVE ELF-COUNT TO CKPT-ELF-COUNT
+           MOVE CKSUM TO CKPT-CKSUM
+           MOVE WARN-COUNT TO CKPT-WARN-COUNT
+           WRITE CHKPT-REC.
+      *
+
+       READ-ELFROST-RECORD.
+           IF ROSTER-EOF NOT = 'Y'
+               READ ELFROST
+                   AT END MOVE 'Y' TO ROSTER-EOF
+               END-READ
            END-IF.
       *
-       WRITE-RECORD.
-           MOVE TMAX TO MAX
-           WRITE DATA-OUT.
+       WRITE-TRAILER.
+           MOVE RL-RUN-DATE TO RH-RUN-DATE IN TRAILER-OUT
+           MOVE 'AOC01A' TO RH-PROGRAM IN TRAILER-OUT
+           MOVE 1 TO RH-RUN-SEQ IN TRAILER-OUT
+           MOVE 'T' TO TR-REC-TYPE
+           MOVE LINE-NUM TO TR-REC-COUNT
+           MOVE CKSUM TO TR-CHECKSUM
+           WRITE TRAILER-OUT.
+      *
+       WRITE-RUNLOG.
+           MOVE 'AOC01A' TO RL-PROGRAM
+           ACCEPT RL-END-TIME FROM TIME
+           MOVE LINE-NUM TO RL-REC-IN
+           MOVE ELF-COUNT TO RL-REC-OUT
+           MOVE 'N' TO RL-STATUS
+           WRITE RUNLOG-REC.
+      *
+       WRITE-CSV-REPORT.
+           MOVE TMAX TO CSV-VALUE-ED
+           MOVE SPACES TO CSV-LINE
+           STRING 'AOC01A' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'MAX-CALORIES' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-VALUE-ED) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
       *
 
