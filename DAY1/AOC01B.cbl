@@ -1,8 +1,8 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    AOC01B
-       AUTHOR.        L. JAKS
+       PROGRAM-ID.    AOC01B.
+       AUTHOR.        L. JAKS.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -10,35 +10,174 @@
        FILE-CONTROL.
            SELECT DATAOUT ASSIGN TO AOCOUT.
            SELECT DATAIN   ASSIGN TO AOCIN.
+           SELECT PARMFILE ASSIGN TO AOCPARM
+               FILE STATUS IS PARM-STATUS.
+           SELECT EXCFILE ASSIGN TO AOCEXC.
+           SELECT CAPEXC  ASSIGN TO AOCCAP.
+           SELECT ELFROST ASSIGN TO ELFROST.
+           SELECT RUNLOG  ASSIGN TO RUNLOG.
+           SELECT CHKPT   ASSIGN TO AOCCKP
+               FILE STATUS IS CKPT-STATUS.
+           SELECT CSVOUT  ASSIGN TO AOCCSV.
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
        FD  DATAOUT RECORDING MODE F.
        01  DATA-OUT.
+           COPY RUNHDR.
+           05  REC-TYPE          PIC X(1).
            05  MAX               PIC 9(18).
+           05  TOP-ELF-NAME      PIC X(20).
+      *    control-total trailer, written once after the detail
+      *    record: count of DATAIN records read and a checksum of
+      *    the accumulated top-N total, for reconciling a rerun.
+       01  TRAILER-OUT.
+           COPY RUNHDR.
+           05  TR-REC-TYPE       PIC X(1).
+           05  TR-REC-COUNT      PIC 9(9).
+           05  TR-CHECKSUM       PIC 9(18).
+           05  FILLER            PIC X(11).
       *
+      *    Widened well past any realistic puzzle-input line so an
+      *    oversized AOCIN record can be flagged by WRITE-EXCEPTION
+      *    below instead of the old PIC X(170) silently truncating it.
        FD  DATAIN RECORDING MODE F.
        01  DATA-IN.
-           05  CALORIES            PIC X(170).
+           05  CALORIES            PIC X(500).
+      *
+      *    Control card: how many top elves to track and sum, plus
+      *    an optional calorie-cap threshold. e.g. '0005000000000000000000'
+      *    asks for the top 5 with a cap of 0 (no cap). Missing/
+      *    unreadable AOCPARM or a zero/blank count falls back to the
+      *    historical top 3; a zero/blank cap disables cap checking.
+       FD  PARMFILE RECORDING MODE F.
+       01  PARM-REC.
+           05  PARM-TOPN           PIC 9(4).
+           05  PARM-CAP            PIC 9(18).
+      *
+      *    Exception report of AOCIN lines that are neither blank, a
+      *    valid signed/decimal number, nor short enough to fit
+      *    safely within CALORIES (i.e. a line that fills DATA-IN
+      *    right to its last byte and so may have been truncated).
+       FD  EXCFILE RECORDING MODE F.
+       01  EXC-REC.
+           05  EXC-LINE-NUM        PIC 9(9).
+           05  EXC-CONTENT         PIC X(500).
+      *
+      *    Elves whose total exceeds CAP-LIMIT, for review as likely
+      *    data-entry or duplication errors upstream.
+       FD  CAPEXC RECORDING MODE F.
+       01  CAP-EXC-REC.
+           05  CAP-EXC-ELF-NUM     PIC 9(9).
+           05  CAP-EXC-TOTAL       PIC 9(18).
+      *
+      *    Master elf roster, scanned once at CLOSE-STOP time to
+      *    cross-reference the top elf's number back to a name.
+       FD  ELFROST RECORDING MODE F.
+           COPY ELFROST.
+      *
+      *    Shared audit trail, one record appended per run.
+       FD  RUNLOG RECORDING MODE F.
+           COPY RUNLOG.
+      *
+      *    Periodic checkpoint of progress through AOCIN, including
+      *    the full top-N table, so a job that abends partway through
+      *    a large file can restart from the last checkpoint instead
+      *    of reprocessing from record one. Reset to empty on a
+      *    normal completion.
+       FD  CHKPT RECORDING MODE F.
+       01  CHKPT-REC.
+           COPY CKPTHDR.
+           05  CKPT-ELF-COUNT       PIC 9(9).
+           05  CKPT-WARN-COUNT      PIC 9(9).
+           05  CKPT-CAP-WARN-COUNT  PIC 9(9).
+           05  CKPT-TOP-ENTRY OCCURS 100 TIMES
+                       PIC 9(18).
+           05  CKPT-TOP-ID-ENTRY OCCURS 100 TIMES
+                       PIC 9(9).
+      *
+      *    Alternate report-formatted mode: one labeled, comma-
+      *    delimited line carrying this run's answer, for pulling
+      *    straight into a spreadsheet instead of hand-labeling the
+      *    raw DATAOUT value.
+       FD  CSVOUT RECORDING MODE F.
+       01  CSV-LINE                PIC X(80).
       *
        WORKING-STORAGE SECTION.
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
+         05 PARM-STATUS       PIC X(2) VALUE '00'.
+         05 ROSTER-EOF        PIC X VALUE SPACE.
+         05 CKPT-STATUS       PIC X(2) VALUE '00'.
 
        01 TEMP.
          05 SUMUP             PIC 9(18) VALUE 0.
-         05 TMAX1             PIC 9(18) VALUE 0.
-         05 TMAX2             PIC 9(18) VALUE 0.
-         05 TMAX3             PIC 9(18) VALUE 0.
+         05 TOPN              PIC 9(4)  VALUE 3.
+         05 J                 PIC 9(4)  VALUE 0.
+         05 LINE-NUM          PIC 9(9)  VALUE 0.
+         05 ELF-COUNT         PIC 9(9)  VALUE 0.
+         05 WARN-COUNT        PIC 9(9)  VALUE 0.
+         05 CAP-LIMIT         PIC 9(18) VALUE 0.
+         05 CAP-WARN-COUNT    PIC 9(9)  VALUE 0.
+         05 NUMVAL-RC         PIC S9(4) VALUE 0.
+         05 CKPT-INTERVAL     PIC 9(9)  VALUE 1000.
+         05 RESTART-TARGET    PIC 9(9)  VALUE 0.
+         05 CKPT-REC-SEEN     PIC 9(9)  VALUE 0.
+         05 CSV-VALUE-ED      PIC Z(17)9.
+
+       01 TOP-TABLE.
+         05 TOP-ENTRY OCCURS 100 TIMES
+                       PIC 9(18) VALUE 0.
+      *    Elf number that earned each TOP-ENTRY, same subscript.
+       01 TOP-ID-TABLE.
+         05 TOP-ID-ENTRY OCCURS 100 TIMES
+                       PIC 9(9) VALUE 0.
       *------------------
        PROCEDURE DIVISION.
       *------------------
        OPEN-FILES.
            OPEN INPUT  DATAIN.
-           OPEN OUTPUT DATAOUT.
+           OPEN INPUT  ELFROST.
+           OPEN EXTEND RUNLOG.
+           ACCEPT RL-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RL-START-TIME FROM TIME.
+           PERFORM READ-PARM.
+           PERFORM LOAD-CHECKPOINT.
+      *     A restart resumes appending to the prior run's DATAOUT/
+      *     EXCFILE/CAPEXC rather than truncating what was already
+      *     written for the AOCIN records this run is now skipping.
+           IF RESTART-TARGET > 0
+               OPEN EXTEND DATAOUT
+               OPEN EXTEND EXCFILE
+               OPEN EXTEND CAPEXC
+           ELSE
+               OPEN OUTPUT DATAOUT
+               OPEN OUTPUT EXCFILE
+               OPEN OUTPUT CAPEXC
+           END-IF
+           OPEN OUTPUT CSVOUT.
+      *
+       READ-PARM.
+           OPEN INPUT PARMFILE
+           IF PARM-STATUS = '00'
+               READ PARMFILE
+               IF PARM-STATUS = '00' AND PARM-TOPN > 0
+                   MOVE PARM-TOPN TO TOPN
+               END-IF
+               IF PARM-STATUS = '00' AND PARM-CAP > 0
+                   MOVE PARM-CAP TO CAP-LIMIT
+               END-IF
+               CLOSE PARMFILE
+           END-IF
+           IF TOPN > 100
+               MOVE 100 TO TOPN
+           END-IF.
       *
        READ-NEXT-RECORD.
+      *     Skip past AOCIN records already accounted for by the last
+      *     checkpoint (a no-op when RESTART-TARGET is still zero).
+           PERFORM READ-RECORD RESTART-TARGET TIMES
            PERFORM READ-RECORD
            PERFORM UNTIL LASTREC = 'Y'
                PERFORM CHECK-RECORD
@@ -48,34 +187,186 @@
       *
        CLOSE-STOP.
            PERFORM WRITE-RECORD
+           DISPLAY 'AOC01B WARNING COUNT = ' WARN-COUNT
+           DISPLAY 'AOC01B CALORIE-CAP COUNT = ' CAP-WARN-COUNT
+           PERFORM WRITE-RUNLOG
+           PERFORM WRITE-CSV-REPORT
+           PERFORM RESET-CHECKPOINT
            CLOSE DATAIN.
            CLOSE DATAOUT.
+           CLOSE EXCFILE.
+           CLOSE CAPEXC.
+           CLOSE ELFROST.
+           CLOSE RUNLOG.
+           CLOSE CSVOUT.
            GOBACK.
+      *
+       RESET-CHECKPOINT.
+           CLOSE CHKPT
+           OPEN OUTPUT CHKPT
+           CLOSE CHKPT.
+      *
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHKPT
+           IF CKPT-STATUS = '00'
+               MOVE 0 TO CKPT-REC-SEEN
+               PERFORM UNTIL CKPT-STATUS = '10'
+                   READ CHKPT
+                       AT END MOVE '10' TO CKPT-STATUS
+                   END-READ
+                   IF CKPT-STATUS NOT = '10'
+                       ADD 1 TO CKPT-REC-SEEN
+                   END-IF
+               END-PERFORM
+               CLOSE CHKPT
+               IF CKPT-REC-SEEN > 0
+                   PERFORM RESTORE-STATE
+               END-IF
+               OPEN EXTEND CHKPT
+           ELSE
+               OPEN OUTPUT CHKPT
+           END-IF.
+      *
+       RESTORE-STATE.
+           MOVE CKPT-LINE-NUM TO RESTART-TARGET
+           MOVE CKPT-ELF-COUNT TO ELF-COUNT
+           MOVE CKPT-WARN-COUNT TO WARN-COUNT
+           MOVE CKPT-CAP-WARN-COUNT TO CAP-WARN-COUNT
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 100
+               MOVE CKPT-TOP-ENTRY(J) TO TOP-ENTRY(J)
+               MOVE CKPT-TOP-ID-ENTRY(J) TO TOP-ID-ENTRY(J)
+           END-PERFORM
+           MOVE 0 TO J.
       *
        READ-RECORD.
            READ DATAIN
                AT END MOVE 'Y' TO LASTREC
-           END-READ.
+           END-READ
+           IF LASTREC NOT = 'Y'
+               ADD 1 TO LINE-NUM
+           END-IF.
       *
        CHECK-RECORD.
-           IF CALORIES = SPACES 
-               EVALUATE TRUE
-                   WHEN SUMUP > TMAX1
-                       MOVE TMAX2 TO TMAX3 
-                       MOVE TMAX1 TO TMAX2
-                       MOVE SUMUP TO TMAX1 
-                   WHEN SUMUP > TMAX2
-                       MOVE TMAX2 TO TMAX3 
-                       MOVE SUMUP TO TMAX2 
-                   WHEN SUMUP > TMAX3
-                       MOVE SUMUP TO TMAX3 
-               END-EVALUATE 
-               MOVE 0 TO SUMUP
+           IF CALORIES(500:1) NOT = SPACE
+               PERFORM WRITE-EXCEPTION
            ELSE
-               COMPUTE SUMUP = FUNCTION NUMVAL(CALORIES) + SUMUP
+               IF CALORIES = SPACES
+                   ADD 1 TO ELF-COUNT
+                   IF CAP-LIMIT > 0 AND SUMUP > CAP-LIMIT
+                       PERFORM WRITE-CAP-EXCEPTION
+                   END-IF
+                   PERFORM INSERT-TOP
+                   MOVE 0 TO SUMUP
+               ELSE
+                   MOVE FUNCTION TEST-NUMVAL(CALORIES) TO NUMVAL-RC
+                   IF NUMVAL-RC NOT = 0
+                       PERFORM WRITE-EXCEPTION
+                   ELSE
+                       COMPUTE SUMUP = FUNCTION NUMVAL(CALORIES) + SUMUP
+                   END-IF
+               END-IF
+           END-IF
+           IF FUNCTION MOD(LINE-NUM, CKPT-INTERVAL) = 0
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+      *
+       WRITE-EXCEPTION.
+           ADD 1 TO WARN-COUNT
+           MOVE LINE-NUM TO EXC-LINE-NUM
+           MOVE CALORIES TO EXC-CONTENT
+           WRITE EXC-REC.
+      *
+      *    Elf total exceeded CAP-LIMIT. It still competes for the
+      *    top-N ranking below; this only flags it for review.
+       WRITE-CAP-EXCEPTION.
+           ADD 1 TO CAP-WARN-COUNT
+           MOVE ELF-COUNT TO CAP-EXC-ELF-NUM
+           MOVE SUMUP TO CAP-EXC-TOTAL
+           WRITE CAP-EXC-REC.
+      *
+      *    Insert SUMUP into the sorted (descending) top-N table,
+      *    shifting smaller totals down and dropping off the bottom.
+       INSERT-TOP.
+           IF SUMUP > TOP-ENTRY(TOPN)
+               MOVE TOPN TO J
+               PERFORM UNTIL J < 2
+                   OR SUMUP <= TOP-ENTRY(J - 1)
+                   MOVE TOP-ENTRY(J - 1) TO TOP-ENTRY(J)
+                   MOVE TOP-ID-ENTRY(J - 1) TO TOP-ID-ENTRY(J)
+                   SUBTRACT 1 FROM J
+               END-PERFORM
+               MOVE SUMUP TO TOP-ENTRY(J)
+               MOVE ELF-COUNT TO TOP-ID-ENTRY(J)
            END-IF.
+      *
+       SAVE-CHECKPOINT.
+           MOVE LINE-NUM TO CKPT-LINE-NUM
+           MOVE ELF-COUNT TO CKPT-ELF-COUNT
+           MOVE WARN-COUNT TO CKPT-WARN-COUNT
+           MOVE CAP-WARN-COUNT TO CKPT-CAP-WARN-COUNT
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 100
+               MOVE TOP-ENTRY(J) TO CKPT-TOP-ENTRY(J)
+               MOVE TOP-ID-ENTRY(J) TO CKPT-TOP-ID-ENTRY(J)
+           END-PERFORM
+           MOVE 0 TO J
+           WRITE CHKPT-REC.
       *
        WRITE-RECORD.
-           COMPUTE MAX = TMAX1 + TMAX2 + TMAX3
-           WRITE DATA-OUT.
+           MOVE 0 TO MAX
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > TOPN
+               ADD TOP-ENTRY(J) TO MAX
+           END-PERFORM
+           PERFORM ELF-LOOKUP
+           MOVE RL-RUN-DATE TO RH-RUN-DATE IN DATA-OUT
+           MOVE 'AOC01B' TO RH-PROGRAM IN DATA-OUT
+           MOVE 1 TO RH-RUN-SEQ IN DATA-OUT
+           MOVE 'D' TO REC-TYPE
+           WRITE DATA-OUT
+      *    MAX and TR-CHECKSUM share the same FD storage below this
+      *    point, so the CSV report's value is captured here rather
+      *    than in WRITE-CSV-REPORT itself.
+           MOVE MAX TO CSV-VALUE-ED
+           MOVE RL-RUN-DATE TO RH-RUN-DATE IN TRAILER-OUT
+           MOVE 'AOC01B' TO RH-PROGRAM IN TRAILER-OUT
+           MOVE 1 TO RH-RUN-SEQ IN TRAILER-OUT
+           MOVE 'T' TO TR-REC-TYPE
+      *    TR-CHECKSUM must be set from MAX before TR-REC-COUNT is
+      *    moved in, since MAX and TR-REC-COUNT share the same FD
+      *    storage and setting TR-REC-COUNT first would corrupt MAX.
+           MOVE MAX TO TR-CHECKSUM
+           MOVE LINE-NUM TO TR-REC-COUNT
+           WRITE TRAILER-OUT.
+      *
+      *    Cross-reference the #1 elf's number (TOP-ID-ENTRY(1)) back
+      *    to a name from the roster file, for the DATA-OUT record.
+       ELF-LOOKUP.
+           MOVE 'UNKNOWN' TO TOP-ELF-NAME
+           PERFORM UNTIL ROSTER-EOF = 'Y'
+               READ ELFROST
+                   AT END MOVE 'Y' TO ROSTER-EOF
+               END-READ
+               IF ROSTER-EOF NOT = 'Y' AND ELF-ID = TOP-ID-ENTRY(1)
+                   MOVE ELF-NAME TO TOP-ELF-NAME
+                   MOVE 'Y' TO ROSTER-EOF
+               END-IF
+           END-PERFORM.
+      *
+       WRITE-RUNLOG.
+           MOVE 'AOC01B' TO RL-PROGRAM
+           ACCEPT RL-END-TIME FROM TIME
+           MOVE LINE-NUM TO RL-REC-IN
+           MOVE 1 TO RL-REC-OUT
+           MOVE 'N' TO RL-STATUS
+           WRITE RUNLOG-REC.
+      *
+       WRITE-CSV-REPORT.
+           MOVE SPACES TO CSV-LINE
+           STRING 'AOC01B' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'TOP-N-CALORIES' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-VALUE-ED) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
       *
