@@ -0,0 +1,267 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    AOC06A.
+       AUTHOR.        L. JAKS.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATAOUT ASSIGN TO AOCOUT.
+           SELECT DATAIN   ASSIGN TO AOCIN.
+           SELECT PARMFILE ASSIGN TO AOCPARM
+               FILE STATUS IS PARM-STATUS.
+           SELECT EXCFILE ASSIGN TO AOCEXC.
+           SELECT RUNLOG  ASSIGN TO RUNLOG.
+           SELECT CSVOUT  ASSIGN TO AOCCSV.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *    single answer record: the 1-based position of the first
+      *    character right after the start-of-packet marker.
+       FD  DATAOUT RECORDING MODE F.
+       01  DATA-OUT.
+           COPY RUNHDR.
+           05  REC-TYPE           PIC X(1).
+           05  MARKER-POS         PIC 9(9).
+           05  FILLER             PIC X(18).
+      *    control-total trailer: count of DATAIN chunks read and the
+      *    same marker position, for reconciling a rerun.
+       01  TRAILER-OUT.
+           COPY RUNHDR.
+           05  TR-REC-TYPE        PIC X(1).
+           05  TR-REC-COUNT       PIC 9(9).
+           05  TR-MARKER-POS      PIC 9(9).
+           05  FILLER             PIC X(9).
+      *
+      *    Unlike every other day, AOCIN here is one continuous
+      *    character stream rather than a set of independent lines to
+      *    validate one at a time; each physical DATAIN record is just
+      *    the next 500-byte chunk of that stream and is concatenated
+      *    onto STREAM-TEXT below in READ order. Trailing spaces on a
+      *    short final chunk are trimmed off, so the stream itself may
+      *    not contain a genuine trailing blank.
+       FD  DATAIN RECORDING MODE F.
+       01  DATA-IN.
+           05  STREAM-CHUNK       PIC X(500).
+      *
+      *    Control card: length of the run of distinct characters that
+      *    marks the packet (4 for start-of-packet). Missing/
+      *    unreadable AOCPARM or a zero value falls back to 4.
+       FD  PARMFILE RECORDING MODE F.
+       01  PARM-REC.
+           05  PARM-MARKER-LEN    PIC 9(2).
+      *
+      *    Exception report: either a chunk that would overflow
+      *    STREAM-TEXT's capacity (logged with the chunk number and
+      *    its content, and the overflowing tail is dropped rather
+      *    than silently wrapping or corrupting the buffer), or the
+      *    case where no run of MARKER-LEN distinct characters ever
+      *    turns up in the whole stream (logged with chunk number 0).
+       FD  EXCFILE RECORDING MODE F.
+       01  EXC-REC.
+           05  EXC-LINE-NUM       PIC 9(9).
+           05  EXC-CONTENT        PIC X(500).
+      *
+      *    Shared audit trail, one record appended per run.
+       FD  RUNLOG RECORDING MODE F.
+           COPY RUNLOG.
+      *
+      *    Alternate report-formatted mode: one labeled, comma-
+      *    delimited line carrying this run's answer, for pulling
+      *    straight into a spreadsheet instead of hand-labeling the
+      *    raw DATAOUT value.
+       FD  CSVOUT RECORDING MODE F.
+       01  CSV-LINE               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
+         05  LASTREC              PIC X VALUE SPACE.
+         05  PARM-STATUS          PIC X(2) VALUE '00'.
+         05  FOUND-FLAG           PIC X(1) VALUE 'N'.
+         05  DUP-FOUND            PIC X(1) VALUE 'N'.
+
+       01 TEMP.
+         05  MARKER-LEN           PIC 9(2)  VALUE 4.
+         05  LINE-NUM             PIC 9(9)  VALUE 0.
+         05  WARN-COUNT           PIC 9(9)  VALUE 0.
+         05  STREAM-LEN           PIC 9(9)  VALUE 0.
+         05  CHUNK-LEN            PIC 9(9)  VALUE 0.
+         05  WS-I                 PIC 9(9)  VALUE 0.
+         05  WS-J                 PIC 9(4)  VALUE 0.
+         05  WS-K                 PIC 9(4)  VALUE 0.
+         05  WS-WIN-START         PIC 9(9)  VALUE 0.
+         05  WS-POS-J             PIC 9(9)  VALUE 0.
+         05  WS-POS-K             PIC 9(9)  VALUE 0.
+         05  WS-MARKER-POS        PIC 9(9)  VALUE 0.
+         05  WS-FIT-LEN           PIC 9(9)  VALUE 0.
+         05  CSV-VALUE-ED         PIC Z(8)9.
+
+      *    Whole-run character buffer. Generous headroom over any
+      *    day-6 stream seen so far.
+       01 STREAM-BUFFER.
+         05  STREAM-TEXT          PIC X(8192) VALUE SPACES.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  DATAIN.
+           OPEN OUTPUT DATAOUT.
+           OPEN OUTPUT EXCFILE.
+           OPEN OUTPUT CSVOUT.
+           OPEN EXTEND RUNLOG.
+           ACCEPT RL-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RL-START-TIME FROM TIME.
+           PERFORM READ-PARM.
+      *
+
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               PERFORM APPEND-CHUNK
+               PERFORM READ-RECORD
+           END-PERFORM
+           .
+      *
+
+       CLOSE-STOP.
+           PERFORM FIND-MARKER
+           PERFORM WRITE-RECORD
+           DISPLAY 'AOC06A WARNING COUNT = ' WARN-COUNT
+           PERFORM WRITE-RUNLOG
+           PERFORM WRITE-CSV-REPORT
+           CLOSE DATAIN.
+           CLOSE DATAOUT.
+           CLOSE EXCFILE.
+           CLOSE RUNLOG.
+           CLOSE CSVOUT.
+           GOBACK.
+      *
+
+       READ-PARM.
+           OPEN INPUT PARMFILE
+           IF PARM-STATUS = '00'
+               READ PARMFILE
+               IF PARM-STATUS = '00' AND PARM-MARKER-LEN > 0
+                   MOVE PARM-MARKER-LEN TO MARKER-LEN
+               END-IF
+               CLOSE PARMFILE
+           END-IF.
+      *
+
+       READ-RECORD.
+           READ DATAIN
+               AT END MOVE 'Y' TO LASTREC
+           END-READ
+           IF LASTREC NOT = 'Y'
+               ADD 1 TO LINE-NUM
+           END-IF.
+      *
+
+       APPEND-CHUNK.
+           COMPUTE CHUNK-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(STREAM-CHUNK))
+           IF CHUNK-LEN > 0
+               IF STREAM-LEN + CHUNK-LEN > 8192
+                   IF STREAM-LEN < 8192
+                       COMPUTE WS-FIT-LEN = 8192 - STREAM-LEN
+                       MOVE STREAM-CHUNK(1:WS-FIT-LEN)
+                           TO STREAM-TEXT(STREAM-LEN + 1:WS-FIT-LEN)
+                   END-IF
+                   PERFORM WRITE-EXCEPTION
+                   MOVE 8192 TO STREAM-LEN
+               ELSE
+                   MOVE STREAM-CHUNK(1:CHUNK-LEN)
+                       TO STREAM-TEXT(STREAM-LEN + 1:CHUNK-LEN)
+                   ADD CHUNK-LEN TO STREAM-LEN
+               END-IF
+           END-IF.
+      *
+
+      *    Slide a MARKER-LEN window across the stream one character
+      *    at a time; the first window with no repeated character
+      *    wins, and WS-I (the window's rightmost position) is the
+      *    answer.
+       FIND-MARKER.
+           MOVE 0 TO WS-MARKER-POS
+           MOVE 'N' TO FOUND-FLAG
+           PERFORM VARYING WS-I FROM MARKER-LEN BY 1
+                   UNTIL WS-I > STREAM-LEN OR FOUND-FLAG = 'Y'
+               PERFORM CHECK-WINDOW
+               IF DUP-FOUND = 'N'
+                   MOVE WS-I TO WS-MARKER-POS
+                   MOVE 'Y' TO FOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF FOUND-FLAG = 'N'
+               MOVE 0 TO EXC-LINE-NUM
+               MOVE SPACES TO EXC-CONTENT
+               MOVE 'NO MARKER FOUND IN STREAM' TO EXC-CONTENT
+               ADD 1 TO WARN-COUNT
+               WRITE EXC-REC
+           END-IF.
+      *
+
+       CHECK-WINDOW.
+           MOVE 'N' TO DUP-FOUND
+           COMPUTE WS-WIN-START = WS-I - MARKER-LEN + 1
+           PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > MARKER-LEN OR DUP-FOUND = 'Y'
+               COMPUTE WS-K = WS-J + 1
+               PERFORM VARYING WS-K FROM WS-K BY 1
+                       UNTIL WS-K > MARKER-LEN OR DUP-FOUND = 'Y'
+                   COMPUTE WS-POS-J = WS-WIN-START + WS-J - 1
+                   COMPUTE WS-POS-K = WS-WIN-START + WS-K - 1
+                   IF STREAM-TEXT(WS-POS-J:1) = STREAM-TEXT(WS-POS-K:1)
+                       MOVE 'Y' TO DUP-FOUND
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+      *
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WARN-COUNT
+           MOVE LINE-NUM TO EXC-LINE-NUM
+           MOVE STREAM-CHUNK TO EXC-CONTENT
+           WRITE EXC-REC.
+      *
+
+       WRITE-RECORD.
+           MOVE RL-RUN-DATE TO RH-RUN-DATE IN DATA-OUT
+           MOVE 'AOC06A' TO RH-PROGRAM IN DATA-OUT
+           MOVE 1 TO RH-RUN-SEQ IN DATA-OUT
+           MOVE 'D' TO REC-TYPE
+           MOVE WS-MARKER-POS TO MARKER-POS
+           WRITE DATA-OUT
+           MOVE RL-RUN-DATE TO RH-RUN-DATE IN TRAILER-OUT
+           MOVE 'AOC06A' TO RH-PROGRAM IN TRAILER-OUT
+           MOVE 1 TO RH-RUN-SEQ IN TRAILER-OUT
+           MOVE 'T' TO TR-REC-TYPE
+           MOVE LINE-NUM TO TR-REC-COUNT
+           MOVE WS-MARKER-POS TO TR-MARKER-POS
+           WRITE TRAILER-OUT.
+      *
+
+       WRITE-RUNLOG.
+           MOVE 'AOC06A' TO RL-PROGRAM
+           ACCEPT RL-END-TIME FROM TIME
+           MOVE LINE-NUM TO RL-REC-IN
+           MOVE 1 TO RL-REC-OUT
+           MOVE 'N' TO RL-STATUS
+           WRITE RUNLOG-REC.
+      *
+
+       WRITE-CSV-REPORT.
+           MOVE WS-MARKER-POS TO CSV-VALUE-ED
+           MOVE SPACES TO CSV-LINE
+           STRING 'AOC06A' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'MARKER-POS' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-VALUE-ED) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
+      *
