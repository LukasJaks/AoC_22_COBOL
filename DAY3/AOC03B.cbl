@@ -0,0 +1,214 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    AOC03B.
+       AUTHOR.        L. JAKS.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATAOUT ASSIGN TO AOCOUT.
+           SELECT DATAIN   ASSIGN TO AOCIN.
+           SELECT EXCFILE ASSIGN TO AOCEXC.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  DATAOUT RECORDING MODE F.
+       01  DATA-OUT.
+           05  REC-TYPE           PIC X(1).
+           05  OSUM               PIC 9(18).
+           05  FILLER             PIC X(9).
+      *    control-total trailer: count of DATAIN records read and a
+      *    checksum of the accumulated score, for reconciling a rerun.
+       01  TRAILER-OUT.
+           05  TR-REC-TYPE        PIC X(1).
+           05  TR-REC-COUNT       PIC 9(9).
+           05  TR-CHECKSUM        PIC 9(18).
+      *
+      *    Widened well past any realistic puzzle-input line so an
+      *    oversized AOCIN record can be flagged by WRITE-EXCEPTION
+      *    below instead of the old PIC X(170) silently truncating it.
+       FD  DATAIN RECORDING MODE F.
+       01  DATA-IN.
+           05  RUCKSACK            PIC X(500).
+      *
+      *    Exception report of AOCIN lines that fill RUCKSACK right to
+      *    its last byte and so may have been truncated.
+       FD  EXCFILE RECORDING MODE F.
+       01  EXC-REC.
+           05  EXC-LINE-NUM        PIC 9(9).
+           05  EXC-CONTENT         PIC X(500).
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
+         05 LASTREC           PIC X VALUE SPACE.
+
+       01 TEMP.
+         05  SUMUP                PIC 9(18) VALUE 0.
+         05  LINE-NUM             PIC 9(9)  VALUE 0.
+         05  WARN-COUNT           PIC 9(9)  VALUE 0.
+         05  ALPHA                PIC X(52).
+         05  I                    PIC 9(18) VALUE 1.
+         05  II                   PIC 9(18) VALUE 1.
+         05  III                  PIC 9(18) VALUE 1.
+         05  J                    PIC 9(18) VALUE 1.
+         05  DONE                 PIC 9(1) VALUE 0.
+         05  GRPCNT               PIC 9(1) VALUE 0.
+
+      *    the three rucksacks currently being grouped into one elf
+      *    group, and the length of each (trailing spaces excluded)
+       01 GRP-DATA.
+         05  R1                   PIC X(500).
+         05  R2                   PIC X(500).
+         05  R3                   PIC X(500).
+         05  LEN1                 PIC 9(18).
+         05  LEN2                 PIC 9(18).
+         05  LEN3                 PIC 9(18).
+         05  R1-LINE-NUM          PIC 9(9) VALUE 0.
+         05  R2-LINE-NUM          PIC 9(9) VALUE 0.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  DATAIN.
+           OPEN OUTPUT DATAOUT.
+           OPEN OUTPUT EXCFILE.
+      *
+
+       READ-NEXT-RECORD.
+           MOVE 'abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ'
+      -    TO ALPHA
+           PERFORM READ-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               IF RUCKSACK(500:1) NOT = SPACE
+                   PERFORM WRITE-EXCEPTION
+               ELSE
+                   PERFORM STORE-LINE
+               END-IF
+               PERFORM READ-RECORD
+           END-PERFORM
+           .
+      *
+
+       CLOSE-STOP.
+           PERFORM WRITE-LEFTOVER-GROUP
+           PERFORM WRITE-RECORD
+           DISPLAY 'AOC03B WARNING COUNT = ' WARN-COUNT
+           CLOSE DATAIN.
+           CLOSE DATAOUT.
+           CLOSE EXCFILE.
+           GOBACK.
+      *
+
+       READ-RECORD.
+           READ DATAIN
+               AT END MOVE 'Y' TO LASTREC
+           END-READ
+           IF LASTREC NOT = 'Y'
+               ADD 1 TO LINE-NUM
+           END-IF.
+      *
+
+      *    collect three consecutive RUCKSACK lines into one group,
+      *    then find the badge shared by all three
+       STORE-LINE.
+           ADD 1 TO GRPCNT
+           EVALUATE GRPCNT
+               WHEN 1
+                   MOVE RUCKSACK TO R1
+                   MOVE LINE-NUM TO R1-LINE-NUM
+               WHEN 2
+                   MOVE RUCKSACK TO R2
+                   MOVE LINE-NUM TO R2-LINE-NUM
+               WHEN 3
+                   MOVE RUCKSACK TO R3
+                   PERFORM FIND-BADGE
+                   MOVE 0 TO GRPCNT
+           END-EVALUATE.
+      *
+
+      *    AOCIN's record count wasn't a multiple of 3: the trailing
+      *    1-2 rucksacks never completed a group, so route them to
+      *    EXCFILE instead of silently dropping them from SUMUP.
+       WRITE-LEFTOVER-GROUP.
+           IF GRPCNT >= 1
+               ADD 1 TO WARN-COUNT
+               MOVE R1-LINE-NUM TO EXC-LINE-NUM
+               MOVE R1 TO EXC-CONTENT
+               WRITE EXC-REC
+           END-IF
+           IF GRPCNT >= 2
+               ADD 1 TO WARN-COUNT
+               MOVE R2-LINE-NUM TO EXC-LINE-NUM
+               MOVE R2 TO EXC-CONTENT
+               WRITE EXC-REC
+           END-IF.
+      *
+
+       FIND-BADGE.
+           MOVE 0 TO LEN1
+           MOVE 0 TO LEN2
+           MOVE 0 TO LEN3
+           INSPECT FUNCTION REVERSE(R1)
+      -    TALLYING LEN1 FOR LEADING SPACES
+           COMPUTE LEN1 = LENGTH OF R1 - LEN1
+           INSPECT FUNCTION REVERSE(R2)
+      -    TALLYING LEN2 FOR LEADING SPACES
+           COMPUTE LEN2 = LENGTH OF R2 - LEN2
+           INSPECT FUNCTION REVERSE(R3)
+      -    TALLYING LEN3 FOR LEADING SPACES
+           COMPUTE LEN3 = LENGTH OF R3 - LEN3
+           MOVE 0 TO DONE
+           PERFORM FIND-IN-R1 VARYING I FROM 1 BY 1
+               UNTIL I = LEN1 + 1 OR DONE = 1.
+      *
+
+       FIND-IN-R1.
+           PERFORM FIND-IN-R2 VARYING II FROM 1 BY 1
+               UNTIL II = LEN2 + 1 OR DONE = 1.
+      *
+
+       FIND-IN-R2.
+           IF DONE = 0 AND R1(I:1) = R2(II:1)
+               PERFORM FIND-IN-R3 VARYING III FROM 1 BY 1
+                   UNTIL III = LEN3 + 1 OR DONE = 1
+           END-IF.
+      *
+
+       FIND-IN-R3.
+           IF DONE = 0 AND R1(I:1) = R3(III:1)
+               PERFORM GET-SCORE VARYING J FROM 1 BY 1
+                   UNTIL DONE = 1
+               MOVE LEN1 TO I
+               MOVE LEN2 TO II
+               MOVE LEN3 TO III
+           END-IF.
+      *
+
+       GET-SCORE.
+           IF ALPHA(J:1) = R1(I:1)
+               ADD J TO SUMUP
+               MOVE 1 TO DONE
+           END-IF.
+      *
+
+       WRITE-RECORD.
+           MOVE SUMUP TO OSUM
+           MOVE 'D' TO REC-TYPE
+           WRITE DATA-OUT
+           MOVE 'T' TO TR-REC-TYPE
+      *    TR-CHECKSUM must be set from OSUM before TR-REC-COUNT is
+      *    moved in, since OSUM and TR-REC-COUNT share the same FD
+      *    storage and setting TR-REC-COUNT first would corrupt OSUM.
+           MOVE OSUM TO TR-CHECKSUM
+           MOVE LINE-NUM TO TR-REC-COUNT
+           WRITE TRAILER-OUT.
+      *
+       WRITE-EXCEPTION.
+           ADD 1 TO WARN-COUNT
+           MOVE LINE-NUM TO EXC-LINE-NUM
+           MOVE RUCKSACK TO EXC-CONTENT
+           WRITE EXC-REC.
+      *
