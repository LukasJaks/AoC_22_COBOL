@@ -1,8 +1,8 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    AOC03A
-       AUTHOR.        L. JAKS
+       PROGRAM-ID.    AOC03A.
+       AUTHOR.        L. JAKS.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -10,50 +10,151 @@
        FILE-CONTROL.
            SELECT DATAOUT ASSIGN TO AOCOUT.
            SELECT DATAIN   ASSIGN TO AOCIN.
+           SELECT EXCFILE ASSIGN TO AOCEXC.
+           SELECT FREQOUT ASSIGN TO AOCFRQ.
+           SELECT RUNLOG  ASSIGN TO RUNLOG.
+           SELECT CHKPT   ASSIGN TO AOCCKP
+               FILE STATUS IS CKPT-STATUS.
+           SELECT CSVOUT  ASSIGN TO AOCCSV.
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
        FD  DATAOUT RECORDING MODE F.
        01  DATA-OUT.
+           COPY RUNHDR.
+           05  REC-TYPE           PIC X(1).
            05  OSUM               PIC 9(18).
-
+           05  FILLER             PIC X(9).
+      *    control-total trailer: count of DATAIN records read and a
+      *    checksum of the accumulated score, for reconciling a rerun.
+       01  TRAILER-OUT.
+           COPY RUNHDR.
+           05  TR-REC-TYPE        PIC X(1).
+           05  TR-REC-COUNT       PIC 9(9).
+           05  TR-CHECKSUM        PIC 9(18).
       *
+      *    Widened well past any realistic puzzle-input line so an
+      *    oversized AOCIN record can be flagged by WRITE-EXCEPTION
+      *    below instead of the old PIC X(170) silently truncating it.
        FD  DATAIN RECORDING MODE F.
        01  DATA-IN.
-           05  RUCKSACK            PIC X(170).
+           05  RUCKSACK            PIC X(500).
+      *
+      *    Exception report of AOCIN lines whose length is odd (so
+      *    they can't split evenly into two same-size compartments)
+      *    or that fill RUCKSACK right to its last byte and so may
+      *    have been truncated.
+       FD  EXCFILE RECORDING MODE F.
+       01  EXC-REC.
+           05  EXC-LINE-NUM        PIC 9(9).
+           05  EXC-CONTENT         PIC X(500).
+      *
+      *    Per-letter tally of how many rucksacks had that letter as
+      *    the shared misplaced item, one record per ALPHA position.
+       FD  FREQOUT RECORDING MODE F.
+       01  FREQ-REC.
+           05  FREQ-LETTER         PIC X(1).
+           05  FREQ-COUNT          PIC 9(9).
+      *
+      *    Shared audit trail, one record appended per run.
+       FD  RUNLOG RECORDING MODE F.
+           COPY RUNLOG.
+      *
+      *    Periodic checkpoint of progress through AOCIN, including
+      *    the letter-frequency tally, so a job that abends partway
+      *    through a large file can restart from the last checkpoint
+      *    instead of reprocessing from record one. Reset to empty on
+      *    a normal completion.
+       FD  CHKPT RECORDING MODE F.
+       01  CHKPT-REC.
+           COPY CKPTHDR.
+           05  CKPT-SUMUP           PIC 9(18).
+           05  CKPT-WARN-COUNT      PIC 9(9).
+           05  CKPT-LETTER-FREQ OCCURS 52 TIMES
+                       PIC 9(9).
+      *
+      *    Alternate report-formatted mode: one labeled, comma-
+      *    delimited line carrying this run's answer, for pulling
+      *    straight into a spreadsheet instead of hand-labeling the
+      *    raw DATAOUT value.
+       FD  CSVOUT RECORDING MODE F.
+       01  CSV-LINE                PIC X(80).
       *
        WORKING-STORAGE SECTION.
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
+         05 CKPT-STATUS       PIC X(2) VALUE '00'.
 
        01 TEMP.
          05  SUMUP                PIC 9(18) VALUE 0.
+         05  LINE-NUM             PIC 9(9)  VALUE 0.
          05  LEN                  PIC 9(18) VALUE 0.
          05  HLEN                 PIC 9(18) VALUE 0.
          05  SLEN                 PIC 9(18) VALUE 0.
-         05  PLEFT                PIC X(170).
-         05  PRIGHT               PIC X(170).
+         05  PLEFT                PIC X(500).
+         05  PRIGHT               PIC X(500).
          05  ALPHA                PIC X(52).
          05  I                    PIC 9(18) VALUE 1.
          05  II                   PIC 9(18) VALUE 1.
          05  DONE                 PIC 9(1) VALUE 0.
+         05  REM-LEN              PIC 9(1) VALUE 0.
+         05  WARN-COUNT           PIC 9(9) VALUE 0.
+         05  CKPT-INTERVAL        PIC 9(9) VALUE 1000.
+         05  RESTART-TARGET       PIC 9(9) VALUE 0.
+         05  CKPT-REC-SEEN        PIC 9(9) VALUE 0.
+         05  CSV-VALUE-ED         PIC Z(17)9.
+
+      *    Tally of shared-item occurrences, same subscript as ALPHA.
+       01 LETTER-FREQ-TABLE.
+         05 LETTER-FREQ OCCURS 52 TIMES
+                       PIC 9(9) VALUE 0.
       *------------------
        PROCEDURE DIVISION.
       *------------------
        OPEN-FILES.
            OPEN INPUT  DATAIN.
-           OPEN OUTPUT DATAOUT.
+           OPEN EXTEND RUNLOG.
+           ACCEPT RL-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RL-START-TIME FROM TIME.
+           PERFORM LOAD-CHECKPOINT.
+      *     A restart resumes appending to the prior run's DATAOUT/
+      *     EXCFILE/FREQOUT rather than truncating what was already
+      *     written for the AOCIN records this run is now skipping.
+           IF RESTART-TARGET > 0
+               OPEN EXTEND DATAOUT
+               OPEN EXTEND EXCFILE
+               OPEN EXTEND FREQOUT
+           ELSE
+               OPEN OUTPUT DATAOUT
+               OPEN OUTPUT EXCFILE
+               OPEN OUTPUT FREQOUT
+           END-IF
+           OPEN OUTPUT CSVOUT.
       *
 
        READ-NEXT-RECORD.
            MOVE 'abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ'
       -    TO ALPHA
+      *     Skip past AOCIN records already accounted for by the
+      *     last checkpoint (a no-op when RESTART-TARGET is zero).
+           PERFORM READ-RECORD RESTART-TARGET TIMES
            PERFORM READ-RECORD
            PERFORM UNTIL LASTREC = 'Y'
                MOVE 0 TO LEN
-               PERFORM PREPARE
-               PERFORM FIND-SAME-X
+               IF RUCKSACK(500:1) NOT = SPACE
+                   PERFORM WRITE-EXCEPTION
+               ELSE
+                   PERFORM PREPARE
+                   IF REM-LEN NOT = 0
+                       PERFORM WRITE-EXCEPTION
+                   ELSE
+                       PERFORM FIND-SAME-X
+                   END-IF
+               END-IF
+               IF FUNCTION MOD(LINE-NUM, CKPT-INTERVAL) = 0
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
                PERFORM READ-RECORD
            END-PERFORM
            .
@@ -61,26 +162,80 @@
 
        CLOSE-STOP.
            PERFORM WRITE-RECORD
+           PERFORM WRITE-FREQUENCY
+           DISPLAY 'AOC03A WARNING COUNT = ' WARN-COUNT
+           PERFORM WRITE-RUNLOG
+           PERFORM WRITE-CSV-REPORT
+           PERFORM RESET-CHECKPOINT
            CLOSE DATAIN.
            CLOSE DATAOUT.
+           CLOSE EXCFILE.
+           CLOSE FREQOUT.
+           CLOSE RUNLOG.
+           CLOSE CSVOUT.
            GOBACK.
       *
+       RESET-CHECKPOINT.
+           CLOSE CHKPT
+           OPEN OUTPUT CHKPT
+           CLOSE CHKPT.
+      *
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHKPT
+           IF CKPT-STATUS = '00'
+               MOVE 0 TO CKPT-REC-SEEN
+               PERFORM UNTIL CKPT-STATUS = '10'
+                   READ CHKPT
+                       AT END MOVE '10' TO CKPT-STATUS
+                   END-READ
+                   IF CKPT-STATUS NOT = '10'
+                       ADD 1 TO CKPT-REC-SEEN
+                   END-IF
+               END-PERFORM
+               CLOSE CHKPT
+               IF CKPT-REC-SEEN > 0
+                   PERFORM RESTORE-STATE
+               END-IF
+               OPEN EXTEND CHKPT
+           ELSE
+               OPEN OUTPUT CHKPT
+           END-IF.
+      *
+       RESTORE-STATE.
+           MOVE CKPT-LINE-NUM TO RESTART-TARGET
+           MOVE CKPT-SUMUP TO SUMUP
+           MOVE CKPT-WARN-COUNT TO WARN-COUNT
+           PERFORM VARYING II FROM 1 BY 1 UNTIL II > 52
+               MOVE CKPT-LETTER-FREQ(II) TO LETTER-FREQ(II)
+           END-PERFORM
+           MOVE 1 TO II.
+      *
 
        READ-RECORD.
            READ DATAIN
                AT END MOVE 'Y' TO LASTREC
-           END-READ.
+           END-READ
+           IF LASTREC NOT = 'Y'
+               ADD 1 TO LINE-NUM
+           END-IF.
+      *
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WARN-COUNT
+           MOVE LINE-NUM TO EXC-LINE-NUM
+           MOVE RUCKSACK TO EXC-CONTENT
+           WRITE EXC-REC.
       *
 
        PREPARE.
-           INSPECT FUNCTION REVERSE(RUCKSACK) 
+           INSPECT FUNCTION REVERSE(RUCKSACK)
       -    TALLYING LEN FOR LEADING SPACES
            COMPUTE LEN = LENGTH OF RUCKSACK - LEN
-           COMPUTE HLEN = LEN / 2
+           DIVIDE LEN BY 2 GIVING HLEN REMAINDER REM-LEN
            COMPUTE SLEN = HLEN + 1
            MOVE RUCKSACK(1:HLEN) TO PLEFT
            MOVE RUCKSACK(SLEN:HLEN) TO PRIGHT.
-      *      
+      *
 
        FIND-SAME-X.
            PERFORM FIND-SAME-Y VARYING I FROM 1 BY 1 UNTIL I = HLEN + 1.
@@ -101,13 +256,68 @@
        GET-SCORE.
            IF ALPHA(II:1) = PLEFT(I:1)
                ADD II TO SUMUP
+               ADD 1 TO LETTER-FREQ(II)
                MOVE 1 TO DONE
                MOVE HLEN TO I
                MOVE HLEN TO II
            END-IF.
-      *     
-      
+      *
+       WRITE-FREQUENCY.
+           PERFORM VARYING II FROM 1 BY 1 UNTIL II > 52
+               MOVE ALPHA(II:1) TO FREQ-LETTER
+               MOVE LETTER-FREQ(II) TO FREQ-COUNT
+               WRITE FREQ-REC
+           END-PERFORM.
+      *
+       SAVE-CHECKPOINT.
+           MOVE LINE-NUM TO CKPT-LINE-NUM
+           MOVE SUMUP TO CKPT-SUMUP
+           MOVE WARN-COUNT TO CKPT-WARN-COUNT
+           PERFORM VARYING II FROM 1 BY 1 UNTIL II > 52
+               MOVE LETTER-FREQ(II) TO CKPT-LETTER-FREQ(II)
+           END-PERFORM
+           MOVE 1 TO II
+           WRITE CHKPT-REC.
+      *
+
        WRITE-RECORD.
            MOVE SUMUP TO OSUM
-           WRITE DATA-OUT.
+           MOVE RL-RUN-DATE TO RH-RUN-DATE IN DATA-OUT
+           MOVE 'AOC03A' TO RH-PROGRAM IN DATA-OUT
+           MOVE 1 TO RH-RUN-SEQ IN DATA-OUT
+           MOVE 'D' TO REC-TYPE
+           WRITE DATA-OUT
+      *    OSUM and TR-CHECKSUM share the same FD storage below this
+      *    point, so the CSV report's value is captured here rather
+      *    than in WRITE-CSV-REPORT itself.
+           MOVE OSUM TO CSV-VALUE-ED
+           MOVE RL-RUN-DATE TO RH-RUN-DATE IN TRAILER-OUT
+           MOVE 'AOC03A' TO RH-PROGRAM IN TRAILER-OUT
+           MOVE 1 TO RH-RUN-SEQ IN TRAILER-OUT
+           MOVE 'T' TO TR-REC-TYPE
+      *    TR-CHECKSUM must be set from OSUM before TR-REC-COUNT is
+      *    moved in, since OSUM and TR-REC-COUNT share the same FD
+      *    storage and setting TR-REC-COUNT first would corrupt OSUM.
+           MOVE OSUM TO TR-CHECKSUM
+           MOVE LINE-NUM TO TR-REC-COUNT
+           WRITE TRAILER-OUT.
+      *
+       WRITE-RUNLOG.
+           MOVE 'AOC03A' TO RL-PROGRAM
+           ACCEPT RL-END-TIME FROM TIME
+           MOVE LINE-NUM TO RL-REC-IN
+           MOVE 1 TO RL-REC-OUT
+           MOVE 'N' TO RL-STATUS
+           WRITE RUNLOG-REC.
+      *
+       WRITE-CSV-REPORT.
+           MOVE SPACES TO CSV-LINE
+           STRING 'AOC03A' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'PRIORITY-SUM' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-VALUE-ED) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
       *
