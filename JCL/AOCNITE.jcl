@@ -0,0 +1,166 @@
+//AOCNITE  JOB (ACCT),'AOC NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Nightly chained run of AOC01A, AOC01B, AOC02A, AOC03A, AOC04A
+//* against that day's puzzle input datasets, finishing with the
+//* AOCDIGA consolidated digest over all five results. Each step is
+//* independent of the others' condition codes (COND= is not set)
+//* so one day's bad input doesn't stop the rest of the suite from
+//* running.
+//*
+//* &SYSUID..DATA/DATA2/DATA3/DATA4 are GDG bases (see
+//* JCL/AOCGDGDEF.jcl); each AOCIN below defaults to (0), the current
+//* (most recently cataloged) generation loaded for tonight's run. To
+//* reprocess a prior day's input for one step, change that step's
+//* GEN symbolic instead of disturbing the current generation.
+//*--------------------------------------------------------------
+//         SET GEN1=0,GEN2=0,GEN3=0,GEN4=0
+//STEP010  EXEC PGM=AOC01A
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..LOADLIB
+//AOCIN    DD DISP=SHR,DSN=&SYSUID..DATA(&GEN1)
+//AOCOUT   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC01A.OUT,
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=68)
+//AOCEXC   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC01A.EXC,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=509)
+//ELFROST  DD DISP=SHR,DSN=&SYSUID..ELFROST
+//RUNLOG   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..RUNLOG,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=51)
+//AOCCKP   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..AOC01A.CKP,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=63)
+//AOCCSV   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC01A.CSV,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=AOC01B
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..LOADLIB
+//AOCIN    DD DISP=SHR,DSN=&SYSUID..DATA(&GEN1)
+//AOCPARM  DD DISP=SHR,DSN=&SYSUID..AOC01B.PARM
+//AOCOUT   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC01B.OUT,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=59)
+//AOCEXC   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC01B.EXC,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=509)
+//AOCCAP   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC01B.CAP,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=27)
+//ELFROST  DD DISP=SHR,DSN=&SYSUID..ELFROST
+//RUNLOG   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..RUNLOG,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=51)
+//AOCCKP   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..AOC01B.CKP,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=2736)
+//AOCCSV   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC01B.CSV,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=AOC02A
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..LOADLIB
+//AOCIN    DD DISP=SHR,DSN=&SYSUID..DATA2(&GEN2)
+//AOCOUT   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC02A.OUT,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=48)
+//AOCEXC   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC02A.EXC,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=509)
+//RUNLOG   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..RUNLOG,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=51)
+//AOCCKP   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..AOC02A.CKP,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=36)
+//AOCCSV   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC02A.CSV,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=AOC03A
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..LOADLIB
+//AOCIN    DD DISP=SHR,DSN=&SYSUID..DATA3(&GEN3)
+//AOCOUT   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC03A.OUT,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=48)
+//AOCEXC   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC03A.EXC,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=509)
+//AOCFRQ   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC03A.FRQ,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=10)
+//RUNLOG   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..RUNLOG,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=51)
+//AOCCKP   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..AOC03A.CKP,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=504)
+//AOCCSV   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC03A.CSV,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=AOC04A
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..LOADLIB
+//AOCIN    DD DISP=SHR,DSN=&SYSUID..DATA4(&GEN4)
+//AOCOUT   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC04A.OUT,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=48)
+//AOCEXC   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC04A.EXC,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=509)
+//RUNLOG   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..RUNLOG,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=51)
+//AOCCKP   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..AOC04A.CKP,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=36)
+//AOCCSV   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC04A.CSV,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//* Consolidated digest reading the five DATAOUT files just produced
+//STEP060  EXEC PGM=AOCDIGA
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..LOADLIB
+//IN01A    DD DISP=SHR,DSN=&SYSUID..AOC01A.OUT
+//IN01B    DD DISP=SHR,DSN=&SYSUID..AOC01B.OUT
+//IN02A    DD DISP=SHR,DSN=&SYSUID..AOC02A.OUT
+//IN03A    DD DISP=SHR,DSN=&SYSUID..AOC03A.OUT
+//IN04A    DD DISP=SHR,DSN=&SYSUID..AOC04A.OUT
+//DIGOUT   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOCDIGA.OUT,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=50)
+//SYSOUT   DD SYSOUT=*
