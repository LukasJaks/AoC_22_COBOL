@@ -0,0 +1,50 @@
+//AOC01BJ  JOB (ACCT),'AOC DAY1 PART B',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Runs AOC01B: configurable top-N calorie total.
+//* AOCPARM holds a 4-digit top-N count followed by an 18-digit
+//* calorie cap, e.g. 0005000000000100000 for top-5 with a cap of
+//* 100000. Omit or leave blank to keep the historical top-3 and
+//* leave the cap disabled.
+//* &SYSUID..DATA is a GDG base (see JCL/AOCGDGDEF.jcl), shared with
+//* AOC01A; AOCIN below defaults to (0), the current (most recently
+//* cataloged) generation. To reprocess a specific prior day's input
+//* instead, change GEN to that generation's relative number (e.g.
+//* -1 for the day before) before submitting.
+//*--------------------------------------------------------------
+//         SET GEN=0
+//STEP010  EXEC PGM=AOC01B
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..LOADLIB
+//AOCIN    DD DISP=SHR,DSN=&SYSUID..DATA(&GEN)
+//AOCPARM  DD DISP=SHR,DSN=&SYSUID..AOC01B.PARM
+//AOCOUT   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC01B.OUT,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=59)
+//AOCEXC   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC01B.EXC,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=509)
+//AOCCAP   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC01B.CAP,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=27)
+//ELFROST  DD DISP=SHR,DSN=&SYSUID..ELFROST
+//RUNLOG   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..RUNLOG,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=51)
+//*        Checkpoint of AOCIN progress, so a restart after an abend
+//*        can resume past the last checkpoint instead of rerunning
+//*        the whole file. MOD so it survives across job steps.
+//AOCCKP   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..AOC01B.CKP,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=2736)
+//*        Labeled, comma-delimited answer line for pulling straight
+//*        into a spreadsheet instead of hand-labeling AOCOUT.
+//AOCCSV   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC01B.CSV,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
