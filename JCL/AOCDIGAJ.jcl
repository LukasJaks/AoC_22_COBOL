@@ -0,0 +1,20 @@
+//AOCDIGAJ JOB (ACCT),'AOC DAILY DIGEST',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Runs AOCDIGA: consolidated one-line-per-day digest report
+//* across AOC01A, AOC01B, AOC02A, AOC03A and AOC04A. Point each
+//* INnnX DD at that day's AOCOUT dataset from a prior run (see
+//* AOCNITE.jcl) before submitting.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=AOCDIGA
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..LOADLIB
+//IN01A    DD DISP=SHR,DSN=&SYSUID..AOC01A.OUT
+//IN01B    DD DISP=SHR,DSN=&SYSUID..AOC01B.OUT
+//IN02A    DD DISP=SHR,DSN=&SYSUID..AOC02A.OUT
+//IN03A    DD DISP=SHR,DSN=&SYSUID..AOC03A.OUT
+//IN04A    DD DISP=SHR,DSN=&SYSUID..AOC04A.OUT
+//DIGOUT   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOCDIGA.OUT,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=50)
+//SYSOUT   DD SYSOUT=*
