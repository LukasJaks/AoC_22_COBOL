@@ -0,0 +1,23 @@
+//AOCRECAJ JOB (ACCT),'AOC ANSWER RECONCILIATION',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Runs AOCRECA: compares AOC01A, AOC01B, AOC02A, AOC03A and
+//* AOC04A's current AOCOUT against a known-good answers reference
+//* deck (AOCREF, one PROGRAM/VALUE record per day) and writes a
+//* PASS/FAIL/NOREF line per program. Point each INnnX DD at that
+//* day's AOCOUT dataset from a prior run (see AOCNITE.jcl) before
+//* submitting.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=AOCRECA
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..LOADLIB
+//IN01A    DD DISP=SHR,DSN=&SYSUID..AOC01A.OUT
+//IN01B    DD DISP=SHR,DSN=&SYSUID..AOC01B.OUT
+//IN02A    DD DISP=SHR,DSN=&SYSUID..AOC02A.OUT
+//IN03A    DD DISP=SHR,DSN=&SYSUID..AOC03A.OUT
+//IN04A    DD DISP=SHR,DSN=&SYSUID..AOC04A.OUT
+//AOCREF   DD DISP=SHR,DSN=&SYSUID..AOCREF
+//RECOUT   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOCRECA.OUT,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=55)
+//SYSOUT   DD SYSOUT=*
