@@ -0,0 +1,34 @@
+//AOCGDGDF JOB (ACCT),'AOC GDG BASE SETUP',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* One-time setup: defines the GDG bases behind AOC01A/B, AOC02A,
+//* AOC03A and AOC04A's AOCIN datasets, so a new day's puzzle input
+//* can be loaded as the next generation instead of overwriting the
+//* previous day's. Run once per userid before the first GDG-style
+//* load; reprocessing a prior day only needs the AOCIN DD in the
+//* affected job (see AOC01AJ.jcl etc.) pointed at that generation's
+//* relative number.
+//*
+//* LIMIT(14) keeps two weeks of daily generations on hand; SCRATCH
+//* releases the oldest generation's space back when it rolls off.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(&SYSUID..DATA)   -
+              LIMIT(14)             -
+              SCRATCH               -
+              NOEMPTY)
+  DEFINE GDG (NAME(&SYSUID..DATA2)  -
+              LIMIT(14)             -
+              SCRATCH               -
+              NOEMPTY)
+  DEFINE GDG (NAME(&SYSUID..DATA3)  -
+              LIMIT(14)             -
+              SCRATCH               -
+              NOEMPTY)
+  DEFINE GDG (NAME(&SYSUID..DATA4)  -
+              LIMIT(14)             -
+              SCRATCH               -
+              NOEMPTY)
+/*
