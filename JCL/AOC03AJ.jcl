@@ -0,0 +1,44 @@
+//AOC03AJ  JOB (ACCT),'AOC DAY3 PART A',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Runs AOC03A: rucksack compartment priority sum
+//* &SYSUID..DATA3 is a GDG base (see JCL/AOCGDGDEF.jcl); AOCIN below
+//* defaults to (0), the current (most recently cataloged) generation.
+//* To reprocess a specific prior day's input instead, change GEN to
+//* that generation's relative number (e.g. -1 for the day before)
+//* before submitting.
+//*--------------------------------------------------------------
+//         SET GEN=0
+//STEP010  EXEC PGM=AOC03A
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..LOADLIB
+//AOCIN    DD DISP=SHR,DSN=&SYSUID..DATA3(&GEN)
+//AOCOUT   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC03A.OUT,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=48)
+//AOCEXC   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC03A.EXC,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=509)
+//AOCFRQ   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC03A.FRQ,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=10)
+//RUNLOG   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..RUNLOG,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=51)
+//*        Checkpoint of AOCIN progress, so a restart after an abend
+//*        can resume past the last checkpoint instead of rerunning
+//*        the whole file. MOD so it survives across job steps.
+//AOCCKP   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..AOC03A.CKP,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=504)
+//*        Labeled, comma-delimited answer line for pulling straight
+//*        into a spreadsheet instead of hand-labeling AOCOUT.
+//AOCCSV   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC03A.CSV,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
