@@ -0,0 +1,30 @@
+//AOC06AJ  JOB (ACCT),'AOC DAY6 PART A',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Runs AOC06A: start-of-packet marker position
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=AOC06A
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..LOADLIB
+//AOCIN    DD DISP=SHR,DSN=&SYSUID..DATA6
+//*        Optional control card: marker length (defaults to 4, the
+//*        start-of-packet marker, if this DD is absent or unreadable).
+//AOCPARM  DD DISP=SHR,DSN=&SYSUID..AOC06A.PARM
+//AOCOUT   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC06A.OUT,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=48)
+//AOCEXC   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC06A.EXC,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=509)
+//RUNLOG   DD DISP=(MOD,CATLG,CATLG),
+//         DSN=&SYSUID..RUNLOG,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=51)
+//*        Labeled, comma-delimited answer line for pulling straight
+//*        into a spreadsheet instead of hand-labeling AOCOUT.
+//AOCCSV   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=&SYSUID..AOC06A.CSV,
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
