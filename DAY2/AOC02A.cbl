@@ -1,8 +1,8 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    AOC02A
-       AUTHOR.        L. JAKS
+       PROGRAM-ID.    AOC02A.
+       AUTHOR.        L. JAKS.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -10,35 +10,109 @@
        FILE-CONTROL.
            SELECT DATAOUT ASSIGN TO AOCOUT.
            SELECT DATAIN   ASSIGN TO AOCIN.
+           SELECT EXCFILE ASSIGN TO AOCEXC.
+           SELECT RUNLOG  ASSIGN TO RUNLOG.
+           SELECT CHKPT   ASSIGN TO AOCCKP
+               FILE STATUS IS CKPT-STATUS.
+           SELECT CSVOUT  ASSIGN TO AOCCSV.
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
+      *    one detail record per GAME line: that round's points plus
+      *    the cumulative score (MAX) through that round, so a
+      *    scoring dispute can be traced round by round instead of
+      *    only seeing the final tournament total.
        FD  DATAOUT RECORDING MODE F.
        01  DATA-OUT.
+           COPY RUNHDR.
+           05  REC-TYPE          PIC X(1).
            05  MAX               PIC 9(18).
-
+           05  ROUND-PTS         PIC 9(9).
+      *    control-total trailer: count of DATAIN records read and a
+      *    checksum of the accumulated score, for reconciling a rerun.
+       01  TRAILER-OUT.
+           COPY RUNHDR.
+           05  TR-REC-TYPE       PIC X(1).
+           05  TR-REC-COUNT      PIC 9(9).
+           05  TR-CHECKSUM       PIC 9(18).
       *
+      *    Widened well past any realistic puzzle-input line so an
+      *    oversized AOCIN record can be flagged by WRITE-EXCEPTION
+      *    below instead of the old PIC X(170) silently truncating it.
        FD  DATAIN RECORDING MODE F.
        01  DATA-IN.
-           05  GAME            PIC X(170).
+           05  GAME            PIC X(500).
+      *
+      *    Exception report of AOCIN lines that fill GAME right to
+      *    its last byte and so may have been truncated.
+       FD  EXCFILE RECORDING MODE F.
+       01  EXC-REC.
+           05  EXC-LINE-NUM        PIC 9(9).
+           05  EXC-CONTENT         PIC X(500).
+      *
+      *    Shared audit trail, one record appended per run.
+       FD  RUNLOG RECORDING MODE F.
+           COPY RUNLOG.
+      *
+      *    Periodic checkpoint of progress through AOCIN, so a job
+      *    that abends partway through a large file can restart from
+      *    the last checkpoint instead of reprocessing from record
+      *    one. Reset to empty on a normal completion.
+       FD  CHKPT RECORDING MODE F.
+       01  CHKPT-REC.
+           COPY CKPTHDR.
+           05  CKPT-SUMUP         PIC 9(18).
+           05  CKPT-WARN-COUNT    PIC 9(9).
+      *
+      *    Alternate report-formatted mode: one labeled, comma-
+      *    delimited line carrying this run's answer, for pulling
+      *    straight into a spreadsheet instead of hand-labeling the
+      *    raw DATAOUT value.
+       FD  CSVOUT RECORDING MODE F.
+       01  CSV-LINE                PIC X(80).
       *
        WORKING-STORAGE SECTION.
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
+         05 CKPT-STATUS       PIC X(2) VALUE '00'.
 
        01 TEMP.
          05 SUMUP             PIC 9(18) VALUE 0.
          05  OP               PIC X(1).
          05  ME               PIC X(1).
+         05  LINE-NUM          PIC 9(9) VALUE 0.
+         05  ROUND-SCORE       PIC 9(9) VALUE 0.
+         05  CKPT-INTERVAL     PIC 9(9) VALUE 1000.
+         05  RESTART-TARGET    PIC 9(9) VALUE 0.
+         05  CKPT-REC-SEEN     PIC 9(9) VALUE 0.
+         05  WARN-COUNT        PIC 9(9) VALUE 0.
+         05  CSV-VALUE-ED      PIC Z(17)9.
       *------------------
        PROCEDURE DIVISION.
       *------------------
        OPEN-FILES.
            OPEN INPUT  DATAIN.
-           OPEN OUTPUT DATAOUT.
+           OPEN EXTEND RUNLOG.
+           ACCEPT RL-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RL-START-TIME FROM TIME.
+           PERFORM LOAD-CHECKPOINT.
+      *     A restart resumes appending to the prior run's DATAOUT
+      *     rather than truncating the rounds already written for the
+      *     AOCIN records this run is now skipping past.
+           IF RESTART-TARGET > 0
+               OPEN EXTEND DATAOUT
+               OPEN EXTEND EXCFILE
+           ELSE
+               OPEN OUTPUT DATAOUT
+               OPEN OUTPUT EXCFILE
+           END-IF
+           OPEN OUTPUT CSVOUT.
       *
        READ-NEXT-RECORD.
+      *     Skip past AOCIN records already accounted for by the last
+      *     checkpoint (a no-op when RESTART-TARGET is still zero).
+           PERFORM READ-RECORD RESTART-TARGET TIMES
            PERFORM READ-RECORD
            PERFORM UNTIL LASTREC = 'Y'
                PERFORM CHECK-RECORD
@@ -47,47 +121,148 @@
            .
       *
        CLOSE-STOP.
-           PERFORM WRITE-RECORD
+           PERFORM WRITE-TRAILER
+           DISPLAY 'AOC02A WARNING COUNT = ' WARN-COUNT
+           PERFORM WRITE-RUNLOG
+           PERFORM WRITE-CSV-REPORT
+           PERFORM RESET-CHECKPOINT
            CLOSE DATAIN.
            CLOSE DATAOUT.
+           CLOSE EXCFILE.
+           CLOSE RUNLOG.
+           CLOSE CSVOUT.
            GOBACK.
+      *
+       RESET-CHECKPOINT.
+           CLOSE CHKPT
+           OPEN OUTPUT CHKPT
+           CLOSE CHKPT.
+      *
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHKPT
+           IF CKPT-STATUS = '00'
+               MOVE 0 TO CKPT-REC-SEEN
+               PERFORM UNTIL CKPT-STATUS = '10'
+                   READ CHKPT
+                       AT END MOVE '10' TO CKPT-STATUS
+                   END-READ
+                   IF CKPT-STATUS NOT = '10'
+                       ADD 1 TO CKPT-REC-SEEN
+                   END-IF
+               END-PERFORM
+               CLOSE CHKPT
+               IF CKPT-REC-SEEN > 0
+                   PERFORM RESTORE-STATE
+               END-IF
+               OPEN EXTEND CHKPT
+           ELSE
+               OPEN OUTPUT CHKPT
+           END-IF.
+      *
+       RESTORE-STATE.
+           MOVE CKPT-LINE-NUM TO RESTART-TARGET
+           MOVE CKPT-SUMUP TO SUMUP
+           MOVE CKPT-WARN-COUNT TO WARN-COUNT.
       *
        READ-RECORD.
            READ DATAIN
                AT END MOVE 'Y' TO LASTREC
-           END-READ.
+           END-READ
+           IF LASTREC NOT = 'Y'
+               ADD 1 TO LINE-NUM
+           END-IF.
       *
        CHECK-RECORD.
+           IF GAME(500:1) NOT = SPACE
+               PERFORM WRITE-EXCEPTION
+           ELSE
+               PERFORM SCORE-RECORD
+           END-IF
+           IF FUNCTION MOD(LINE-NUM, CKPT-INTERVAL) = 0
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+      *
+       SCORE-RECORD.
            MOVE GAME(1:1) TO OP
            MOVE GAME(3:1) TO ME
+           MOVE 0 TO ROUND-SCORE
            EVALUATE TRUE
                WHEN ME = 'X' AND OP = 'C'
-                   ADD 6 TO SUMUP
+                   ADD 6 TO ROUND-SCORE
                WHEN ME = 'Y' AND OP = 'A'
-                   ADD 6 TO SUMUP
+                   ADD 6 TO ROUND-SCORE
                WHEN ME = 'Z' AND OP = 'B'
-                   ADD 6 TO SUMUP
+                   ADD 6 TO ROUND-SCORE
            END-EVALUATE
 
            EVALUATE TRUE
                WHEN ME = 'X' AND OP = 'A'
-                   ADD 3 TO SUMUP
+                   ADD 3 TO ROUND-SCORE
                WHEN ME = 'Y' AND OP = 'B'
-                   ADD 3 TO SUMUP
+                   ADD 3 TO ROUND-SCORE
                WHEN ME = 'Z' AND OP = 'C'
-                   ADD 3 TO SUMUP
+                   ADD 3 TO ROUND-SCORE
            END-EVALUATE
 
            EVALUATE TRUE
                WHEN ME = 'X'
-                   ADD 1 TO SUMUP
+                   ADD 1 TO ROUND-SCORE
                WHEN ME = 'Y'
-                   ADD 2 TO SUMUP
+                   ADD 2 TO ROUND-SCORE
                WHEN ME = 'Z'
-                   ADD 3 TO SUMUP
-           END-EVALUATE.
+                   ADD 3 TO ROUND-SCORE
+           END-EVALUATE
 
-       WRITE-RECORD.
+           ADD ROUND-SCORE TO SUMUP
+           PERFORM WRITE-ROUND-RECORD.
+      *
+       WRITE-EXCEPTION.
+           ADD 1 TO WARN-COUNT
+           MOVE LINE-NUM TO EXC-LINE-NUM
+           MOVE GAME TO EXC-CONTENT
+           WRITE EXC-REC.
+      *
+       SAVE-CHECKPOINT.
+           MOVE LINE-NUM TO CKPT-LINE-NUM
+           MOVE SUMUP TO CKPT-SUMUP
+           MOVE WARN-COUNT TO CKPT-WARN-COUNT
+           WRITE CHKPT-REC.
+      *
+       WRITE-ROUND-RECORD.
+           MOVE RL-RUN-DATE TO RH-RUN-DATE IN DATA-OUT
+           MOVE 'AOC02A' TO RH-PROGRAM IN DATA-OUT
+           MOVE 1 TO RH-RUN-SEQ IN DATA-OUT
+           MOVE 'D' TO REC-TYPE
            MOVE SUMUP TO MAX
+           MOVE ROUND-SCORE TO ROUND-PTS
            WRITE DATA-OUT.
       *
+       WRITE-TRAILER.
+           MOVE RL-RUN-DATE TO RH-RUN-DATE IN TRAILER-OUT
+           MOVE 'AOC02A' TO RH-PROGRAM IN TRAILER-OUT
+           MOVE 1 TO RH-RUN-SEQ IN TRAILER-OUT
+           MOVE 'T' TO TR-REC-TYPE
+           MOVE LINE-NUM TO TR-REC-COUNT
+           MOVE SUMUP TO TR-CHECKSUM
+           WRITE TRAILER-OUT.
+      *
+       WRITE-RUNLOG.
+           MOVE 'AOC02A' TO RL-PROGRAM
+           ACCEPT RL-END-TIME FROM TIME
+           MOVE LINE-NUM TO RL-REC-IN
+           MOVE LINE-NUM TO RL-REC-OUT
+           MOVE 'N' TO RL-STATUS
+           WRITE RUNLOG-REC.
+      *
+       WRITE-CSV-REPORT.
+           MOVE SUMUP TO CSV-VALUE-ED
+           MOVE SPACES TO CSV-LINE
+           STRING 'AOC02A' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'SHAPE-SCORE' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-VALUE-ED) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
+      *
