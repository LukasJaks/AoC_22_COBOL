@@ -0,0 +1,144 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    AOC02B.
+       AUTHOR.        L. JAKS.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATAOUT ASSIGN TO AOCOUT.
+           SELECT DATAIN   ASSIGN TO AOCIN.
+           SELECT EXCFILE ASSIGN TO AOCEXC.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  DATAOUT RECORDING MODE F.
+       01  DATA-OUT.
+           05  REC-TYPE          PIC X(1).
+           05  OSUM              PIC 9(18).
+           05  FILLER            PIC X(9).
+      *    control-total trailer: count of DATAIN records read and a
+      *    checksum of the accumulated score, for reconciling a rerun.
+       01  TRAILER-OUT.
+           05  TR-REC-TYPE       PIC X(1).
+           05  TR-REC-COUNT      PIC 9(9).
+           05  TR-CHECKSUM       PIC 9(18).
+      *
+      *    Widened well past any realistic puzzle-input line so an
+      *    oversized AOCIN record can be flagged by WRITE-EXCEPTION
+      *    below instead of the old PIC X(170) silently truncating it.
+       FD  DATAIN RECORDING MODE F.
+       01  DATA-IN.
+           05  GAME            PIC X(500).
+      *
+      *    Exception report of AOCIN lines that fill GAME right to
+      *    its last byte and so may have been truncated.
+       FD  EXCFILE RECORDING MODE F.
+       01  EXC-REC.
+           05  EXC-LINE-NUM        PIC 9(9).
+           05  EXC-CONTENT         PIC X(500).
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
+         05 LASTREC           PIC X VALUE SPACE.
+
+       01 TEMP.
+         05 SUMUP             PIC 9(18) VALUE 0.
+         05  OP               PIC X(1).
+      *    ME here is the outcome column: X=lose, Y=draw, Z=win
+         05  ME               PIC X(1).
+         05  LINE-NUM          PIC 9(9) VALUE 0.
+         05  WARN-COUNT        PIC 9(9) VALUE 0.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  DATAIN.
+           OPEN OUTPUT DATAOUT.
+           OPEN OUTPUT EXCFILE.
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               PERFORM CHECK-RECORD
+               PERFORM READ-RECORD
+           END-PERFORM
+           .
+      *
+       CLOSE-STOP.
+           PERFORM WRITE-RECORD
+           DISPLAY 'AOC02B WARNING COUNT = ' WARN-COUNT
+           CLOSE DATAIN.
+           CLOSE DATAOUT.
+           CLOSE EXCFILE.
+           GOBACK.
+      *
+       READ-RECORD.
+           READ DATAIN
+               AT END MOVE 'Y' TO LASTREC
+           END-READ
+           IF LASTREC NOT = 'Y'
+               ADD 1 TO LINE-NUM
+           END-IF.
+      *
+       CHECK-RECORD.
+           IF GAME(500:1) NOT = SPACE
+               PERFORM WRITE-EXCEPTION
+           ELSE
+               PERFORM SCORE-RECORD
+           END-IF.
+      *
+       SCORE-RECORD.
+           MOVE GAME(1:1) TO OP
+           MOVE GAME(3:1) TO ME
+      *    outcome points: lose=0 (no add), draw=3, win=6
+           EVALUATE TRUE
+               WHEN ME = 'Y'
+                   ADD 3 TO SUMUP
+               WHEN ME = 'Z'
+                   ADD 6 TO SUMUP
+           END-EVALUATE
+
+      *    shape points for the shape ME's outcome forces us to play
+           EVALUATE TRUE
+               WHEN ME = 'Y' AND OP = 'A'
+                   ADD 1 TO SUMUP
+               WHEN ME = 'Y' AND OP = 'B'
+                   ADD 2 TO SUMUP
+               WHEN ME = 'Y' AND OP = 'C'
+                   ADD 3 TO SUMUP
+               WHEN ME = 'X' AND OP = 'A'
+                   ADD 3 TO SUMUP
+               WHEN ME = 'X' AND OP = 'B'
+                   ADD 1 TO SUMUP
+               WHEN ME = 'X' AND OP = 'C'
+                   ADD 2 TO SUMUP
+               WHEN ME = 'Z' AND OP = 'A'
+                   ADD 2 TO SUMUP
+               WHEN ME = 'Z' AND OP = 'B'
+                   ADD 3 TO SUMUP
+               WHEN ME = 'Z' AND OP = 'C'
+                   ADD 1 TO SUMUP
+           END-EVALUATE.
+
+       WRITE-RECORD.
+           MOVE SUMUP TO OSUM
+           MOVE 'D' TO REC-TYPE
+           WRITE DATA-OUT
+           MOVE 'T' TO TR-REC-TYPE
+      *    TR-CHECKSUM must be set from OSUM before TR-REC-COUNT is
+      *    moved in, since OSUM and TR-REC-COUNT share the same FD
+      *    storage and setting TR-REC-COUNT first would corrupt OSUM.
+           MOVE OSUM TO TR-CHECKSUM
+           MOVE LINE-NUM TO TR-REC-COUNT
+           WRITE TRAILER-OUT.
+      *
+       WRITE-EXCEPTION.
+           ADD 1 TO WARN-COUNT
+           MOVE LINE-NUM TO EXC-LINE-NUM
+           MOVE GAME TO EXC-CONTENT
+           WRITE EXC-REC.
+      *
