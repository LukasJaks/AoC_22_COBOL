@@ -1,8 +1,8 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    AOC04A
-       AUTHOR.        L. JAKS
+       PROGRAM-ID.    AOC04A.
+       AUTHOR.        L. JAKS.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -10,24 +10,75 @@
        FILE-CONTROL.
            SELECT DATAOUT ASSIGN TO AOCOUT.
            SELECT DATAIN   ASSIGN TO AOCIN.
+           SELECT EXCFILE ASSIGN TO AOCEXC.
+           SELECT RUNLOG  ASSIGN TO RUNLOG.
+           SELECT CHKPT   ASSIGN TO AOCCKP
+               FILE STATUS IS CKPT-STATUS.
+           SELECT CSVOUT  ASSIGN TO AOCCSV.
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
        FD  DATAOUT RECORDING MODE F.
        01  DATA-OUT.
+           COPY RUNHDR.
+           05  REC-TYPE           PIC X(1).
            05  OSUM               PIC 9(18).
-
+           05  FILLER             PIC X(9).
+      *    control-total trailer: count of DATAIN records read and a
+      *    checksum of the accumulated score, for reconciling a rerun.
+       01  TRAILER-OUT.
+           COPY RUNHDR.
+           05  TR-REC-TYPE        PIC X(1).
+           05  TR-REC-COUNT       PIC 9(9).
+           05  TR-CHECKSUM        PIC 9(18).
       *
+      *    Widened well past any realistic puzzle-input line so an
+      *    oversized AOCIN record can be flagged by WRITE-EXCEPTION
+      *    below instead of the old PIC X(170) silently truncating it.
        FD  DATAIN RECORDING MODE F.
        01  DATA-IN.
-           05  DAT            PIC X(170).
+           05  DAT            PIC X(500).
+      *
+      *    Exception report of AOCIN lines that don't parse into the
+      *    expected NN-NN,NN-NN range-pair shape, or that fill DAT
+      *    right to its last byte and so may have been truncated.
+       FD  EXCFILE RECORDING MODE F.
+       01  EXC-REC.
+           05  EXC-LINE-NUM        PIC 9(9).
+           05  EXC-CONTENT         PIC X(500).
+      *
+      *    Shared audit trail, one record appended per run.
+       FD  RUNLOG RECORDING MODE F.
+           COPY RUNLOG.
+      *
+      *    Periodic checkpoint of progress through AOCIN, so a job
+      *    that abends partway through a large file can restart from
+      *    the last checkpoint instead of reprocessing from record
+      *    one. Reset to empty on a normal completion.
+       FD  CHKPT RECORDING MODE F.
+       01  CHKPT-REC.
+           COPY CKPTHDR.
+           05  CKPT-SUMUP         PIC 9(18).
+           05  CKPT-WARN-COUNT    PIC 9(9).
+      *
+      *    Alternate report-formatted mode: one labeled, comma-
+      *    delimited line carrying this run's answer, for pulling
+      *    straight into a spreadsheet instead of hand-labeling the
+      *    raw DATAOUT value.
+       FD  CSVOUT RECORDING MODE F.
+       01  CSV-LINE                PIC X(80).
       *
        WORKING-STORAGE SECTION.
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
+         05 CKPT-STATUS       PIC X(2) VALUE '00'.
 
        01 TEMP.
+         05  LINE-NUM              PIC 9(9)  VALUE 0.
+         05  CKPT-INTERVAL         PIC 9(9)  VALUE 1000.
+         05  RESTART-TARGET        PIC 9(9)  VALUE 0.
+         05  CKPT-REC-SEEN         PIC 9(9)  VALUE 0.
          05  NUM11                 PIC 9(18) VALUE 0.
          05  NUM12                 PIC 9(18) VALUE 0.
          05  NUM21                 PIC 9(18) VALUE 0.
@@ -36,8 +87,12 @@
          05  II                    PIC 9(18) VALUE 0.
          05  TMP                   PIC 9(18) VALUE 0.
          05  FDON                  PIC 9(18) VALUE 0.
-         05  TMPS                  PIC X(170) VALUE SPACES.
+         05  TMPS                  PIC X(500) VALUE SPACES.
          05  PLEND                PIC 9(1) VALUE 0.
+         05  DASH-COUNT           PIC 9(1) VALUE 0.
+         05  COMMA-COUNT          PIC 9(1) VALUE 0.
+         05  WARN-COUNT           PIC 9(9) VALUE 0.
+         05  CSV-VALUE-ED         PIC Z(17)9.
 
          05 SUMUP                  PIC 9(18) VALUE 0.
          
@@ -46,38 +101,129 @@
       *------------------
        OPEN-FILES.
            OPEN INPUT  DATAIN.
-           OPEN OUTPUT DATAOUT.
+           OPEN EXTEND RUNLOG.
+           ACCEPT RL-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RL-START-TIME FROM TIME.
+           PERFORM LOAD-CHECKPOINT.
+      *     A restart resumes appending to the prior run's DATAOUT/
+      *     EXCFILE rather than truncating what was already written
+      *     for the AOCIN records this run is now skipping past.
+           IF RESTART-TARGET > 0
+               OPEN EXTEND DATAOUT
+               OPEN EXTEND EXCFILE
+           ELSE
+               OPEN OUTPUT DATAOUT
+               OPEN OUTPUT EXCFILE
+           END-IF
+           OPEN OUTPUT CSVOUT.
       *
 
        READ-NEXT-RECORD.
+      *     Skip past AOCIN records already accounted for by the last
+      *     checkpoint (a no-op when RESTART-TARGET is still zero).
+           PERFORM READ-RECORD RESTART-TARGET TIMES
            PERFORM READ-RECORD
            PERFORM UNTIL LASTREC = 'Y'
                MOVE 0 TO PLEND
-               PERFORM PREPARE
-               PERFORM CHECK-IF
+               MOVE 0 TO DASH-COUNT
+               MOVE 0 TO COMMA-COUNT
+               IF DAT(500:1) NOT = SPACE
+                   PERFORM WRITE-EXCEPTION
+               ELSE
+                   PERFORM PREPARE
+                   IF PLEND = 1 AND DASH-COUNT = 2 AND COMMA-COUNT = 1
+                       PERFORM CHECK-IF
+                   ELSE
+                       PERFORM WRITE-EXCEPTION
+                   END-IF
+               END-IF
+               IF FUNCTION MOD(LINE-NUM, CKPT-INTERVAL) = 0
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
                PERFORM READ-RECORD
            END-PERFORM.
       *
+       CLOSE-STOP.
+           PERFORM WRITE-RECORD
+           DISPLAY 'AOC04A WARNING COUNT = ' WARN-COUNT
+           PERFORM WRITE-RUNLOG
+           PERFORM WRITE-CSV-REPORT
+           PERFORM RESET-CHECKPOINT
+           CLOSE DATAIN.
+           CLOSE DATAOUT.
+           CLOSE EXCFILE.
+           CLOSE RUNLOG.
+           CLOSE CSVOUT.
+           GOBACK.
+      *
+       RESET-CHECKPOINT.
+           CLOSE CHKPT
+           OPEN OUTPUT CHKPT
+           CLOSE CHKPT.
+      *
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHKPT
+           IF CKPT-STATUS = '00'
+               MOVE 0 TO CKPT-REC-SEEN
+               PERFORM UNTIL CKPT-STATUS = '10'
+                   READ CHKPT
+                       AT END MOVE '10' TO CKPT-STATUS
+                   END-READ
+                   IF CKPT-STATUS NOT = '10'
+                       ADD 1 TO CKPT-REC-SEEN
+                   END-IF
+               END-PERFORM
+               CLOSE CHKPT
+               IF CKPT-REC-SEEN > 0
+                   PERFORM RESTORE-STATE
+               END-IF
+               OPEN EXTEND CHKPT
+           ELSE
+               OPEN OUTPUT CHKPT
+           END-IF.
+      *
+       RESTORE-STATE.
+           MOVE CKPT-LINE-NUM TO RESTART-TARGET
+           MOVE CKPT-SUMUP TO SUMUP
+           MOVE CKPT-WARN-COUNT TO WARN-COUNT.
+      *
+       SAVE-CHECKPOINT.
+           MOVE LINE-NUM TO CKPT-LINE-NUM
+           MOVE SUMUP TO CKPT-SUMUP
+           MOVE WARN-COUNT TO CKPT-WARN-COUNT
+           WRITE CHKPT-REC.
+      *
+
+       READ-RECORD.
+           READ DATAIN
+               AT END MOVE 'Y' TO LASTREC
+           END-READ
+           IF LASTREC NOT = 'Y'
+               ADD 1 TO LINE-NUM
+           END-IF.
+      *
 
        PREPARE.
-           PERFORM DIV VARYING I FROM 1 BY 1 UNTIL I = 170 OR PLEND = 1.
+           PERFORM DIV VARYING I FROM 1 BY 1 UNTIL I = 500 OR PLEND = 1.
 
       *    2-4,6-8
        DIV.
            EVALUATE TRUE
                WHEN DAT(I:1) = '-'
+                   ADD 1 TO DASH-COUNT
                    COMPUTE TMP = I - II
                    IF FDON = 0
                        MOVE DAT(TMP:II) TO TMPS
                        COMPUTE NUM11 = FUNCTION NUMVAL(TMPS)
                        MOVE 1 TO FDON
-                   ELSE 
+                   ELSE
                        MOVE DAT(TMP:II) TO TMPS
                        COMPUTE NUM21 = FUNCTION NUMVAL(TMPS)
                        MOVE 0 TO FDON
                    END-IF
                    MOVE 0 TO II
                WHEN DAT(I:1) = ','
+                   ADD 1 TO COMMA-COUNT
                    COMPUTE TMP = I - II
                    MOVE DAT(TMP:II) TO TMPS
                    COMPUTE NUM12 = FUNCTION NUMVAL(TMPS)
@@ -88,7 +234,7 @@
                    COMPUTE NUM22 = FUNCTION NUMVAL(TMPS)
                    MOVE 0 TO II
                    MOVE 1 TO PLEND
-               WHEN OTHER 
+               WHEN OTHER
                    ADD 1 TO II
            END-EVALUATE.
       *
@@ -100,23 +246,54 @@
                WHEN NUM21 >= NUM11 AND NUM22 <= NUM12
                    ADD 1 TO SUMUP
            END-EVALUATE.
-      *     
-
-       CLOSE-STOP.
-           PERFORM WRITE-RECORD
-           CLOSE DATAIN.
-           CLOSE DATAOUT.
-           GOBACK.
       *
 
-       READ-RECORD.
-           READ DATAIN
-               AT END MOVE 'Y' TO LASTREC
-           END-READ.
+       WRITE-EXCEPTION.
+           ADD 1 TO WARN-COUNT
+           MOVE LINE-NUM TO EXC-LINE-NUM
+           MOVE DAT TO EXC-CONTENT
+           WRITE EXC-REC.
       *
 
        WRITE-RECORD.
-      *    THE PEFORM PERFORMS ONE MORE TIME AT THE END, SO -1 IT IS 
-           COMPUTE OSUM = SUMUP - 1
-           WRITE DATA-OUT.
+           MOVE SUMUP TO OSUM
+           MOVE RL-RUN-DATE TO RH-RUN-DATE IN DATA-OUT
+           MOVE 'AOC04A' TO RH-PROGRAM IN DATA-OUT
+           MOVE 1 TO RH-RUN-SEQ IN DATA-OUT
+           MOVE 'D' TO REC-TYPE
+           WRITE DATA-OUT
+      *    OSUM and TR-CHECKSUM share the same FD storage below this
+      *    point, so the CSV report's value is captured here rather
+      *    than in WRITE-CSV-REPORT itself.
+           MOVE OSUM TO CSV-VALUE-ED
+           MOVE RL-RUN-DATE TO RH-RUN-DATE IN TRAILER-OUT
+           MOVE 'AOC04A' TO RH-PROGRAM IN TRAILER-OUT
+           MOVE 1 TO RH-RUN-SEQ IN TRAILER-OUT
+           MOVE 'T' TO TR-REC-TYPE
+      *    TR-CHECKSUM must be set from OSUM before TR-REC-COUNT is
+      *    moved in, since OSUM and TR-REC-COUNT share the same FD
+      *    storage and setting TR-REC-COUNT first would corrupt OSUM.
+           MOVE OSUM TO TR-CHECKSUM
+           MOVE LINE-NUM TO TR-REC-COUNT
+           WRITE TRAILER-OUT.
+      *
+
+       WRITE-RUNLOG.
+           MOVE 'AOC04A' TO RL-PROGRAM
+           ACCEPT RL-END-TIME FROM TIME
+           MOVE LINE-NUM TO RL-REC-IN
+           MOVE 1 TO RL-REC-OUT
+           MOVE 'N' TO RL-STATUS
+           WRITE RUNLOG-REC.
+      *
+       WRITE-CSV-REPORT.
+           MOVE SPACES TO CSV-LINE
+           STRING 'AOC04A' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'CONTAINED-PAIRS' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-VALUE-ED) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
       *
