@@ -0,0 +1,163 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    AOC04B.
+       AUTHOR.        L. JAKS.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATAOUT ASSIGN TO AOCOUT.
+           SELECT DATAIN   ASSIGN TO AOCIN.
+           SELECT EXCFILE ASSIGN TO AOCEXC.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  DATAOUT RECORDING MODE F.
+       01  DATA-OUT.
+           05  REC-TYPE           PIC X(1).
+           05  OSUM               PIC 9(18).
+           05  FILLER             PIC X(9).
+      *    control-total trailer: count of DATAIN records read and a
+      *    checksum of the accumulated score, for reconciling a rerun.
+       01  TRAILER-OUT.
+           05  TR-REC-TYPE        PIC X(1).
+           05  TR-REC-COUNT       PIC 9(9).
+           05  TR-CHECKSUM        PIC 9(18).
+      *
+      *    Widened well past any realistic puzzle-input line so an
+      *    oversized AOCIN record can be flagged by WRITE-EXCEPTION
+      *    below instead of the old PIC X(170) silently truncating it.
+       FD  DATAIN RECORDING MODE F.
+       01  DATA-IN.
+           05  DAT            PIC X(500).
+      *
+      *    Exception report of AOCIN lines that fill DAT right to its
+      *    last byte and so may have been truncated.
+       FD  EXCFILE RECORDING MODE F.
+       01  EXC-REC.
+           05  EXC-LINE-NUM        PIC 9(9).
+           05  EXC-CONTENT         PIC X(500).
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
+         05 LASTREC           PIC X VALUE SPACE.
+
+       01 TEMP.
+         05  LINE-NUM              PIC 9(9)  VALUE 0.
+         05  WARN-COUNT            PIC 9(9)  VALUE 0.
+         05  NUM11                 PIC 9(18) VALUE 0.
+         05  NUM12                 PIC 9(18) VALUE 0.
+         05  NUM21                 PIC 9(18) VALUE 0.
+         05  NUM22                 PIC 9(18) VALUE 0.
+         05  I                     PIC 9(18) VALUE 0.
+         05  II                    PIC 9(18) VALUE 0.
+         05  TMP                   PIC 9(18) VALUE 0.
+         05  FDON                  PIC 9(18) VALUE 0.
+         05  TMPS                  PIC X(500) VALUE SPACES.
+         05  PLEND                PIC 9(1) VALUE 0.
+
+         05 SUMUP                  PIC 9(18) VALUE 0.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  DATAIN.
+           OPEN OUTPUT DATAOUT.
+           OPEN OUTPUT EXCFILE.
+      *
+
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               MOVE 0 TO PLEND
+               IF DAT(500:1) NOT = SPACE
+                   PERFORM WRITE-EXCEPTION
+               ELSE
+                   PERFORM PREPARE
+                   PERFORM CHECK-IF
+               END-IF
+               PERFORM READ-RECORD
+           END-PERFORM.
+      *
+
+       CLOSE-STOP.
+           PERFORM WRITE-RECORD
+           DISPLAY 'AOC04B WARNING COUNT = ' WARN-COUNT
+           CLOSE DATAIN.
+           CLOSE DATAOUT.
+           CLOSE EXCFILE.
+           GOBACK.
+      *
+
+       READ-RECORD.
+           READ DATAIN
+               AT END MOVE 'Y' TO LASTREC
+           END-READ
+           IF LASTREC NOT = 'Y'
+               ADD 1 TO LINE-NUM
+           END-IF.
+      *
+
+       PREPARE.
+           PERFORM DIV VARYING I FROM 1 BY 1 UNTIL I = 500 OR PLEND = 1.
+
+      *    2-4,6-8
+       DIV.
+           EVALUATE TRUE
+               WHEN DAT(I:1) = '-'
+                   COMPUTE TMP = I - II
+                   IF FDON = 0
+                       MOVE DAT(TMP:II) TO TMPS
+                       COMPUTE NUM11 = FUNCTION NUMVAL(TMPS)
+                       MOVE 1 TO FDON
+                   ELSE
+                       MOVE DAT(TMP:II) TO TMPS
+                       COMPUTE NUM21 = FUNCTION NUMVAL(TMPS)
+                       MOVE 0 TO FDON
+                   END-IF
+                   MOVE 0 TO II
+               WHEN DAT(I:1) = ','
+                   COMPUTE TMP = I - II
+                   MOVE DAT(TMP:II) TO TMPS
+                   COMPUTE NUM12 = FUNCTION NUMVAL(TMPS)
+                   MOVE 0 TO II
+               WHEN DAT(I:1) = SPACE
+                   COMPUTE TMP = I - II
+                   MOVE DAT(TMP:II) TO TMPS
+                   COMPUTE NUM22 = FUNCTION NUMVAL(TMPS)
+                   MOVE 0 TO II
+                   MOVE 1 TO PLEND
+               WHEN OTHER
+                   ADD 1 TO II
+           END-EVALUATE.
+      *
+
+      *    any overlap at all, not just full containment
+       CHECK-IF.
+           IF NUM11 <= NUM22 AND NUM21 <= NUM12
+               ADD 1 TO SUMUP
+           END-IF.
+      *
+
+       WRITE-RECORD.
+           MOVE SUMUP TO OSUM
+           MOVE 'D' TO REC-TYPE
+           WRITE DATA-OUT
+           MOVE 'T' TO TR-REC-TYPE
+      *    TR-CHECKSUM must be set from OSUM before TR-REC-COUNT is
+      *    moved in, since OSUM and TR-REC-COUNT share the same FD
+      *    storage and setting TR-REC-COUNT first would corrupt OSUM.
+           MOVE OSUM TO TR-CHECKSUM
+           MOVE LINE-NUM TO TR-REC-COUNT
+           WRITE TRAILER-OUT.
+      *
+       WRITE-EXCEPTION.
+           ADD 1 TO WARN-COUNT
+           MOVE LINE-NUM TO EXC-LINE-NUM
+           MOVE DAT TO EXC-CONTENT
+           WRITE EXC-REC.
+      *
