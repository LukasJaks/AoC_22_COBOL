@@ -0,0 +1,7 @@
+      *    Shared prefix for every program's checkpoint record: how
+      *    many AOCIN records had been read as of this checkpoint.
+      *    Each program appends its own accumulator fields after this
+      *    fragment so a restart can resume exactly where the last
+      *    checkpoint left off instead of reprocessing AOCIN from
+      *    record one.
+           05  CKPT-LINE-NUM      PIC 9(9).
