@@ -0,0 +1,9 @@
+      *    Shared run-metadata header prefixed onto every DATAOUT
+      *    record (both the detail and trailer 01s share it, so the
+      *    record length stays consistent within one FD): which run
+      *    produced the record and which program wrote it, so files
+      *    from several days sitting in the same place can be told
+      *    apart without relying on the dataset name alone.
+           05  RH-RUN-DATE       PIC 9(8).
+           05  RH-PROGRAM        PIC X(8).
+           05  RH-RUN-SEQ        PIC 9(4).
