@@ -0,0 +1,7 @@
+      *    Master elf roster, one record per elf in the same
+      *    sequential order elves appear in AOCIN (elf 1 first).
+      *    Used to cross-reference a bare calorie total back to an
+      *    elf's actual name for reporting.
+       01  ELFROST-REC.
+           05  ELF-ID              PIC 9(9).
+           05  ELF-NAME            PIC X(20).
