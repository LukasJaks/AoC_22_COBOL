@@ -0,0 +1,13 @@
+      *    Shared run-log audit record. One record is appended to
+      *    RUNLOG by every batch program at CLOSE-STOP time: which
+      *    program ran, the date, start/end time, how many DATAIN
+      *    records it read and DATAOUT records it wrote, and whether
+      *    it completed normally.
+       01  RUNLOG-REC.
+           05  RL-PROGRAM        PIC X(8).
+           05  RL-RUN-DATE       PIC 9(8).
+           05  RL-START-TIME     PIC 9(8).
+           05  RL-END-TIME       PIC 9(8).
+           05  RL-REC-IN         PIC 9(9).
+           05  RL-REC-OUT        PIC 9(9).
+           05  RL-STATUS         PIC X(1).
