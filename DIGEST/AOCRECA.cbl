@@ -0,0 +1,289 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    AOCRECA.
+       AUTHOR.        L. JAKS.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN01A   ASSIGN TO IN01A.
+           SELECT IN01B   ASSIGN TO IN01B.
+           SELECT IN02A   ASSIGN TO IN02A.
+           SELECT IN03A   ASSIGN TO IN03A.
+           SELECT IN04A   ASSIGN TO IN04A.
+           SELECT REFFILE ASSIGN TO AOCREF.
+           SELECT RECOUT  ASSIGN TO RECOUT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *    Every source program's DATAOUT leads with the req 016
+      *    run-metadata header (RUNHDR.cpy); this reconciliation pass
+      *    doesn't need it for any of its comparisons, so it's just
+      *    skipped over via a FILLER the same width as the copybook
+      *    (20 bytes) — same layouts AOCDIGA already reads.
+      *
+      *    AOC01A's DATAOUT: one detail record per elf (REC-TYPE +
+      *    ELF-NUM + ELF-NAME + CALTOTAL, per req 013), plus the
+      *    req 007 trailer.
+       FD  IN01A RECORDING MODE F.
+       01  IN01A-DETAIL.
+           05  FILLER             PIC X(20).
+           05  IN01A-REC-TYPE     PIC X(1).
+           05  IN01A-ELF-NUM      PIC 9(9).
+           05  IN01A-ELF-NAME     PIC X(20).
+           05  IN01A-CALTOTAL     PIC 9(18).
+      *
+      *    IN02A/IN03A/IN04A share the generic REC-TYPE + 18-digit
+      *    value + FILLER shape from req 007. IN01B carries the same
+      *    REC-TYPE + value but its FILLER is wider since req 013
+      *    added a trailing elf-name field this reconciliation doesn't
+      *    need either.
+       FD  IN01B RECORDING MODE F.
+       01  IN01B-DETAIL.
+           05  FILLER             PIC X(20).
+           05  IN01B-REC-TYPE     PIC X(1).
+           05  IN01B-VALUE        PIC 9(18).
+           05  FILLER             PIC X(20).
+      *
+       FD  IN02A RECORDING MODE F.
+       01  IN02A-DETAIL.
+           05  FILLER             PIC X(20).
+           05  IN02A-REC-TYPE     PIC X(1).
+           05  IN02A-VALUE        PIC 9(18).
+           05  FILLER             PIC X(9).
+      *
+       FD  IN03A RECORDING MODE F.
+       01  IN03A-DETAIL.
+           05  FILLER             PIC X(20).
+           05  IN03A-REC-TYPE     PIC X(1).
+           05  IN03A-VALUE        PIC 9(18).
+           05  FILLER             PIC X(9).
+      *
+       FD  IN04A RECORDING MODE F.
+       01  IN04A-DETAIL.
+           05  FILLER             PIC X(20).
+           05  IN04A-REC-TYPE     PIC X(1).
+           05  IN04A-VALUE        PIC 9(18).
+           05  FILLER             PIC X(9).
+      *
+      *    Known-good answers, one record per program. Looked up by
+      *    REF-PROGRAM rather than assumed to be in any fixed order,
+      *    so the reference deck can carry a subset of days or list
+      *    them in any order. A program with no matching record here
+      *    is reported NOREF rather than FAIL.
+       FD  REFFILE RECORDING MODE F.
+       01  REF-REC.
+           05  REF-PROGRAM        PIC X(8).
+           05  REF-VALUE          PIC 9(18).
+      *
+      *    One reconciliation line per program: expected vs. actual
+      *    and a PASS/FAIL/NOREF verdict.
+       FD  RECOUT RECORDING MODE F.
+       01  RECON-LINE.
+           05  RC-PROGRAM         PIC X(8).
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  RC-EXPECTED        PIC Z(17)9.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  RC-ACTUAL          PIC Z(17)9.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  RC-STATUS          PIC X(5).
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
+         05  LASTREC              PIC X VALUE SPACE.
+         05  REF-FOUND            PIC X(1) VALUE 'N'.
+
+       01 TEMP.
+         05  ANS-01A              PIC 9(18) VALUE 0.
+         05  ANS-01B              PIC 9(18) VALUE 0.
+         05  ANS-02A              PIC 9(18) VALUE 0.
+         05  ANS-03A              PIC 9(18) VALUE 0.
+         05  ANS-04A              PIC 9(18) VALUE 0.
+         05  REF-COUNT            PIC 9(3)  VALUE 0.
+         05  WS-I                 PIC 9(3)  VALUE 0.
+         05  MISMATCH-COUNT       PIC 9(9)  VALUE 0.
+         05  LOOKUP-PROGRAM       PIC X(8)  VALUE SPACES.
+         05  LOOKUP-VALUE         PIC 9(18) VALUE 0.
+         05  WS-ACTUAL            PIC 9(18) VALUE 0.
+
+      *    Reference deck loaded into memory once, since it's small
+      *    and looked up by name once per program checked here.
+       01 REF-TABLE.
+         05  REF-ENTRY OCCURS 20 TIMES.
+             10  REF-T-PROGRAM    PIC X(8).
+             10  REF-T-VALUE      PIC 9(18).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  IN01A.
+           OPEN INPUT  IN01B.
+           OPEN INPUT  IN02A.
+           OPEN INPUT  IN03A.
+           OPEN INPUT  IN04A.
+           OPEN INPUT  REFFILE.
+           OPEN OUTPUT RECOUT.
+           PERFORM LOAD-REFERENCE.
+      *
+
+       READ-NEXT-RECORD.
+      *    AOC01A writes one detail record per elf; the day's answer
+      *    is the highest CALTOTAL among them, not the last one read.
+           MOVE SPACE TO LASTREC
+           PERFORM READ-01A-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               IF IN01A-REC-TYPE = 'D' AND IN01A-CALTOTAL > ANS-01A
+                   MOVE IN01A-CALTOTAL TO ANS-01A
+               END-IF
+               PERFORM READ-01A-RECORD
+           END-PERFORM
+
+           MOVE SPACE TO LASTREC
+           PERFORM READ-01B-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               IF IN01B-REC-TYPE = 'D'
+                   MOVE IN01B-VALUE TO ANS-01B
+               END-IF
+               PERFORM READ-01B-RECORD
+           END-PERFORM
+
+           MOVE SPACE TO LASTREC
+           PERFORM READ-02A-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               IF IN02A-REC-TYPE = 'D'
+                   MOVE IN02A-VALUE TO ANS-02A
+               END-IF
+               PERFORM READ-02A-RECORD
+           END-PERFORM
+
+           MOVE SPACE TO LASTREC
+           PERFORM READ-03A-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               IF IN03A-REC-TYPE = 'D'
+                   MOVE IN03A-VALUE TO ANS-03A
+               END-IF
+               PERFORM READ-03A-RECORD
+           END-PERFORM
+
+           MOVE SPACE TO LASTREC
+           PERFORM READ-04A-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               IF IN04A-REC-TYPE = 'D'
+                   MOVE IN04A-VALUE TO ANS-04A
+               END-IF
+               PERFORM READ-04A-RECORD
+           END-PERFORM
+
+           PERFORM RECONCILE-ALL
+           .
+      *
+
+       CLOSE-STOP.
+           DISPLAY 'AOCRECA MISMATCH COUNT = ' MISMATCH-COUNT
+           CLOSE IN01A.
+           CLOSE IN01B.
+           CLOSE IN02A.
+           CLOSE IN03A.
+           CLOSE IN04A.
+           CLOSE REFFILE.
+           CLOSE RECOUT.
+           GOBACK.
+      *
+
+       LOAD-REFERENCE.
+           MOVE SPACE TO LASTREC
+           PERFORM READ-REF-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               IF REF-COUNT < 20
+                   ADD 1 TO REF-COUNT
+                   MOVE REF-PROGRAM TO REF-T-PROGRAM(REF-COUNT)
+                   MOVE REF-VALUE TO REF-T-VALUE(REF-COUNT)
+               END-IF
+               PERFORM READ-REF-RECORD
+           END-PERFORM.
+      *
+
+       READ-01A-RECORD.
+           READ IN01A
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       READ-01B-RECORD.
+           READ IN01B
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       READ-02A-RECORD.
+           READ IN02A
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       READ-03A-RECORD.
+           READ IN03A
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       READ-04A-RECORD.
+           READ IN04A
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       READ-REF-RECORD.
+           READ REFFILE
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+
+      *    Scans REF-TABLE for LOOKUP-PROGRAM, setting REF-FOUND and
+      *    LOOKUP-VALUE.
+       LOOKUP-REFERENCE.
+           MOVE 'N' TO REF-FOUND
+           MOVE 0 TO LOOKUP-VALUE
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > REF-COUNT OR REF-FOUND = 'Y'
+               IF REF-T-PROGRAM(WS-I) = LOOKUP-PROGRAM
+                   MOVE 'Y' TO REF-FOUND
+                   MOVE REF-T-VALUE(WS-I) TO LOOKUP-VALUE
+               END-IF
+           END-PERFORM.
+      *
+
+       RECONCILE-ALL.
+           MOVE 'AOC01A' TO LOOKUP-PROGRAM
+           MOVE ANS-01A TO WS-ACTUAL
+           PERFORM WRITE-RECON-LINE
+           MOVE 'AOC01B' TO LOOKUP-PROGRAM
+           MOVE ANS-01B TO WS-ACTUAL
+           PERFORM WRITE-RECON-LINE
+           MOVE 'AOC02A' TO LOOKUP-PROGRAM
+           MOVE ANS-02A TO WS-ACTUAL
+           PERFORM WRITE-RECON-LINE
+           MOVE 'AOC03A' TO LOOKUP-PROGRAM
+           MOVE ANS-03A TO WS-ACTUAL
+           PERFORM WRITE-RECON-LINE
+           MOVE 'AOC04A' TO LOOKUP-PROGRAM
+           MOVE ANS-04A TO WS-ACTUAL
+           PERFORM WRITE-RECON-LINE.
+      *
+
+       WRITE-RECON-LINE.
+           PERFORM LOOKUP-REFERENCE
+           MOVE LOOKUP-PROGRAM TO RC-PROGRAM
+           MOVE WS-ACTUAL TO RC-ACTUAL
+           IF REF-FOUND = 'N'
+               MOVE ZEROES TO RC-EXPECTED
+               MOVE 'NOREF' TO RC-STATUS
+           ELSE
+               MOVE LOOKUP-VALUE TO RC-EXPECTED
+               IF LOOKUP-VALUE = WS-ACTUAL
+                   MOVE 'PASS' TO RC-STATUS
+               ELSE
+                   MOVE 'FAIL' TO RC-STATUS
+                   ADD 1 TO MISMATCH-COUNT
+               END-IF
+           END-IF
+           WRITE RECON-LINE.
+      *
