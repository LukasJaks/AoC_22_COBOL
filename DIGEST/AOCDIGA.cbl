@@ -0,0 +1,205 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    AOCDIGA.
+       AUTHOR.        L. JAKS.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN01A  ASSIGN TO IN01A.
+           SELECT IN01B  ASSIGN TO IN01B.
+           SELECT IN02A  ASSIGN TO IN02A.
+           SELECT IN03A  ASSIGN TO IN03A.
+           SELECT IN04A  ASSIGN TO IN04A.
+           SELECT DIGOUT ASSIGN TO DIGOUT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *    Every source program's DATAOUT now leads with the req 016
+      *    run-metadata header (RUNHDR.cpy); AOCDIGA doesn't need it
+      *    for any of its comparisons, so it's just skipped over via
+      *    a FILLER the same width as the copybook (20 bytes).
+      *
+      *    AOC01A's DATAOUT: one detail record per elf (REC-TYPE +
+      *    ELF-NUM + ELF-NAME + CALTOTAL, per req 013), plus the
+      *    req 007 trailer.
+       FD  IN01A RECORDING MODE F.
+       01  IN01A-DETAIL.
+           05  FILLER             PIC X(20).
+           05  IN01A-REC-TYPE     PIC X(1).
+           05  IN01A-ELF-NUM      PIC 9(9).
+           05  IN01A-ELF-NAME     PIC X(20).
+           05  IN01A-CALTOTAL     PIC 9(18).
+      *
+      *    IN02A/IN03A/IN04A share the generic REC-TYPE + 18-digit
+      *    value + FILLER shape from req 007. IN01B carries the same
+      *    REC-TYPE + value but its FILLER is wider since req 013
+      *    added a trailing elf-name field AOCDIGA doesn't need.
+       FD  IN01B RECORDING MODE F.
+       01  IN01B-DETAIL.
+           05  FILLER             PIC X(20).
+           05  IN01B-REC-TYPE     PIC X(1).
+           05  IN01B-VALUE        PIC 9(18).
+           05  FILLER             PIC X(20).
+      *
+       FD  IN02A RECORDING MODE F.
+       01  IN02A-DETAIL.
+           05  FILLER             PIC X(20).
+           05  IN02A-REC-TYPE     PIC X(1).
+           05  IN02A-VALUE        PIC 9(18).
+           05  FILLER             PIC X(9).
+      *
+       FD  IN03A RECORDING MODE F.
+       01  IN03A-DETAIL.
+           05  FILLER             PIC X(20).
+           05  IN03A-REC-TYPE     PIC X(1).
+           05  IN03A-VALUE        PIC 9(18).
+           05  FILLER             PIC X(9).
+      *
+       FD  IN04A RECORDING MODE F.
+       01  IN04A-DETAIL.
+           05  FILLER             PIC X(20).
+           05  IN04A-REC-TYPE     PIC X(1).
+           05  IN04A-VALUE        PIC 9(18).
+           05  FILLER             PIC X(9).
+      *
+      *    One labeled line per source program's answer.
+       FD  DIGOUT RECORDING MODE F.
+       01  DIGEST-LINE.
+           05  DL-PROGRAM         PIC X(8).
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  DL-LABEL           PIC X(20).
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  DL-VALUE           PIC Z(17)9.
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
+         05 LASTREC           PIC X VALUE SPACE.
+
+       01 TEMP.
+         05  ANS-01A              PIC 9(18) VALUE 0.
+         05  ANS-01B              PIC 9(18) VALUE 0.
+         05  ANS-02A              PIC 9(18) VALUE 0.
+         05  ANS-03A              PIC 9(18) VALUE 0.
+         05  ANS-04A              PIC 9(18) VALUE 0.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  IN01A.
+           OPEN INPUT  IN01B.
+           OPEN INPUT  IN02A.
+           OPEN INPUT  IN03A.
+           OPEN INPUT  IN04A.
+           OPEN OUTPUT DIGOUT.
+      *
+       READ-NEXT-RECORD.
+      *    AOC01A writes one detail record per elf; the day's answer
+      *    is the highest CALTOTAL among them, not the last one read.
+           MOVE SPACE TO LASTREC
+           PERFORM READ-01A-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               IF IN01A-REC-TYPE = 'D' AND IN01A-CALTOTAL > ANS-01A
+                   MOVE IN01A-CALTOTAL TO ANS-01A
+               END-IF
+               PERFORM READ-01A-RECORD
+           END-PERFORM
+
+           MOVE SPACE TO LASTREC
+           PERFORM READ-01B-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               IF IN01B-REC-TYPE = 'D'
+                   MOVE IN01B-VALUE TO ANS-01B
+               END-IF
+               PERFORM READ-01B-RECORD
+           END-PERFORM
+
+           MOVE SPACE TO LASTREC
+           PERFORM READ-02A-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               IF IN02A-REC-TYPE = 'D'
+                   MOVE IN02A-VALUE TO ANS-02A
+               END-IF
+               PERFORM READ-02A-RECORD
+           END-PERFORM
+
+           MOVE SPACE TO LASTREC
+           PERFORM READ-03A-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               IF IN03A-REC-TYPE = 'D'
+                   MOVE IN03A-VALUE TO ANS-03A
+               END-IF
+               PERFORM READ-03A-RECORD
+           END-PERFORM
+
+           MOVE SPACE TO LASTREC
+           PERFORM READ-04A-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               IF IN04A-REC-TYPE = 'D'
+                   MOVE IN04A-VALUE TO ANS-04A
+               END-IF
+               PERFORM READ-04A-RECORD
+           END-PERFORM
+
+           PERFORM WRITE-DIGEST
+           .
+      *
+       CLOSE-STOP.
+           CLOSE IN01A.
+           CLOSE IN01B.
+           CLOSE IN02A.
+           CLOSE IN03A.
+           CLOSE IN04A.
+           CLOSE DIGOUT.
+           GOBACK.
+      *
+       READ-01A-RECORD.
+           READ IN01A
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       READ-01B-RECORD.
+           READ IN01B
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       READ-02A-RECORD.
+           READ IN02A
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       READ-03A-RECORD.
+           READ IN03A
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       READ-04A-RECORD.
+           READ IN04A
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       WRITE-DIGEST.
+           MOVE 'AOC01A' TO DL-PROGRAM
+           MOVE 'MAX-CALORIES' TO DL-LABEL
+           MOVE ANS-01A TO DL-VALUE
+           WRITE DIGEST-LINE
+           MOVE 'AOC01B' TO DL-PROGRAM
+           MOVE 'TOP-N-CALORIES' TO DL-LABEL
+           MOVE ANS-01B TO DL-VALUE
+           WRITE DIGEST-LINE
+           MOVE 'AOC02A' TO DL-PROGRAM
+           MOVE 'SHAPE-SCORE' TO DL-LABEL
+           MOVE ANS-02A TO DL-VALUE
+           WRITE DIGEST-LINE
+           MOVE 'AOC03A' TO DL-PROGRAM
+           MOVE 'PRIORITY-SUM' TO DL-LABEL
+           MOVE ANS-03A TO DL-VALUE
+           WRITE DIGEST-LINE
+           MOVE 'AOC04A' TO DL-PROGRAM
+           MOVE 'CONTAINED-PAIRS' TO DL-LABEL
+           MOVE ANS-04A TO DL-VALUE
+           WRITE DIGEST-LINE.
+      *
